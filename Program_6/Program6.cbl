@@ -0,0 +1,277 @@
+       identification division.
+       program-id. program6.
+       author. Smit Patel. Devansh Patel.
+       date-written. 08/08/2026.
+      * Description : Small inquiry utility for a store manager
+      * question like "what happened to invoice AA-123456" - takes an
+      * invoice number on the command line and reports which of
+      * program1/program2's four data files (ValidData.dat,
+      * InvalidData.dat, s_l_records.dat, returns_records.dat) it
+      * landed in, and why, instead of grepping all four by hand.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select valid-file
+               assign "../../../data/ValidData.dat"
+               organization is line sequential.
+      *
+           select invalid-file
+               assign "../../../data/InvalidData.dat"
+               organization is line sequential.
+      *
+           select sl-file
+               assign "../../../data/s_l_records.dat"
+               organization is line sequential.
+      *
+           select rr-file
+               assign "../../../data/returns_records.dat"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd valid-file
+           data record is valid-line
+           record contains 46 characters.
+      *
+       01 valid-line.
+           05 valid-rec-trans-code              pic x(1).
+           05 valid-rec-trans-amount            pic 9(5)v99.
+           05 valid-rec-pay-type                pic x(2).
+           05 valid-rec-store-number            pic x(2).
+           05 valid-rec-invoice-number          pic x(9).
+           05 valid-rec-sku-code                pic x(15).
+           05 valid-rec-return-reason-code      pic x(2).
+           05 valid-rec-trans-date              pic 9(8).
+      *
+       fd invalid-file
+           data record is invalid-line
+           record contains 46 characters.
+      *
+       01 invalid-line.
+           05 invalid-rec-trans-code            pic x(1).
+           05 invalid-rec-trans-amount          pic 9(5)v99.
+           05 invalid-rec-pay-type              pic x(2).
+           05 invalid-rec-store-number          pic x(2).
+           05 invalid-rec-invoice-number        pic x(9).
+           05 invalid-rec-sku-code              pic x(15).
+           05 invalid-rec-return-reason-code    pic x(2).
+           05 invalid-rec-trans-date            pic 9(8).
+      *
+       fd sl-file
+           data record is sl-line
+           record contains 46 characters.
+      *
+       01 sl-line.
+           05 sl-rec-trans-code                 pic x(1).
+           05 sl-rec-trans-amount               pic 9(5)v99.
+           05 sl-rec-pay-type                   pic x(2).
+           05 sl-rec-store-number               pic x(2).
+           05 sl-rec-invoice-number             pic x(9).
+           05 sl-rec-sku-code                   pic x(15).
+           05 sl-rec-return-reason-code         pic x(2).
+           05 sl-rec-trans-date                 pic 9(8).
+      *
+       fd rr-file
+           data record is rr-line
+           record contains 46 characters.
+      *
+       01 rr-line.
+           05 rr-rec-trans-code                 pic x(1).
+           05 rr-rec-trans-amount               pic 9(5)v99.
+           05 rr-rec-pay-type                   pic x(2).
+           05 rr-rec-store-number               pic x(2).
+           05 rr-rec-invoice-number             pic x(9).
+           05 rr-rec-sku-code                   pic x(15).
+           05 rr-rec-return-reason-code         pic x(2).
+           05 rr-rec-trans-date                 pic 9(8).
+      *
+      * Working storage section
+      *
+       working-storage section.
+
+       77 ws-invoice-parm                       pic x(9) value spaces.
+       77 ws-valid-eof-flag                     pic x value 'n'.
+       77 ws-invalid-eof-flag                   pic x value 'n'.
+       77 ws-sl-eof-flag                        pic x value 'n'.
+       77 ws-rr-eof-flag                        pic x value 'n'.
+       77 ws-found-anywhere-flag                pic x value 'n'.
+           88 found-anywhere                    value 'y'.
+
+       01 ws-found-in-valid.
+           05 ws-fiv-flag                       pic x value 'n'.
+               88 found-in-valid                value 'y'.
+       01 ws-found-in-invalid.
+           05 ws-fii-flag                       pic x value 'n'.
+               88 found-in-invalid               value 'y'.
+       01 ws-found-in-sl.
+           05 ws-fis-flag                       pic x value 'n'.
+               88 found-in-sl                    value 'y'.
+       01 ws-found-in-rr.
+           05 ws-fir-flag                       pic x value 'n'.
+               88 found-in-rr                    value 'y'.
+      *
+       procedure division.
+       000-main.
+      *
+      * The invoice number is expected in the same "AA-123456" form
+      * program1's own 300-validation checks it in.
+      *
+           accept ws-invoice-parm from command-line.
+
+           if ws-invoice-parm = spaces then
+               display
+                   "PROGRAM6: usage - program6 <invoice-number>"
+                   " (e.g. AA-123456)" upon console
+               move 4                      to return-code
+               goback
+           end-if.
+
+           display "PROGRAM6: searching for invoice "
+               ws-invoice-parm upon console.
+
+           perform 110-search-valid-file.
+           perform 120-search-invalid-file.
+           perform 130-search-sl-file.
+           perform 140-search-rr-file.
+
+           perform 200-print-results.
+
+           if not found-anywhere then
+               move 8                      to return-code
+           end-if.
+
+           goback.
+      *
+      * Search ValidData.dat for the invoice number
+      *
+       110-search-valid-file.
+           open input valid-file.
+
+           read valid-file
+               at end
+                   move 'y'                to ws-valid-eof-flag
+           end-read.
+
+           perform 115-valid-file-loop
+               until ws-valid-eof-flag = 'y' or found-in-valid.
+
+           close valid-file.
+      *
+       115-valid-file-loop.
+           if valid-rec-invoice-number = ws-invoice-parm then
+               move 'y'                    to ws-fiv-flag
+               move 'y'                    to ws-found-anywhere-flag
+           end-if.
+
+           read valid-file
+               at end
+                   move 'y'                to ws-valid-eof-flag.
+      *
+      * Search InvalidData.dat for the invoice number
+      *
+       120-search-invalid-file.
+           open input invalid-file.
+
+           read invalid-file
+               at end
+                   move 'y'                to ws-invalid-eof-flag
+           end-read.
+
+           perform 125-invalid-file-loop
+               until ws-invalid-eof-flag = 'y' or found-in-invalid.
+
+           close invalid-file.
+      *
+       125-invalid-file-loop.
+           if invalid-rec-invoice-number = ws-invoice-parm then
+               move 'y'                    to ws-fii-flag
+               move 'y'                    to ws-found-anywhere-flag
+           end-if.
+
+           read invalid-file
+               at end
+                   move 'y'                to ws-invalid-eof-flag.
+      *
+      * Search s_l_records.dat for the invoice number
+      *
+       130-search-sl-file.
+           open input sl-file.
+
+           read sl-file
+               at end
+                   move 'y'                to ws-sl-eof-flag
+           end-read.
+
+           perform 135-sl-file-loop
+               until ws-sl-eof-flag = 'y' or found-in-sl.
+
+           close sl-file.
+      *
+       135-sl-file-loop.
+           if sl-rec-invoice-number = ws-invoice-parm then
+               move 'y'                    to ws-fis-flag
+               move 'y'                    to ws-found-anywhere-flag
+           end-if.
+
+           read sl-file
+               at end
+                   move 'y'                to ws-sl-eof-flag.
+      *
+      * Search returns_records.dat for the invoice number
+      *
+       140-search-rr-file.
+           open input rr-file.
+
+           read rr-file
+               at end
+                   move 'y'                to ws-rr-eof-flag
+           end-read.
+
+           perform 145-rr-file-loop
+               until ws-rr-eof-flag = 'y' or found-in-rr.
+
+           close rr-file.
+      *
+       145-rr-file-loop.
+           if rr-rec-invoice-number = ws-invoice-parm then
+               move 'y'                    to ws-fir-flag
+               move 'y'                    to ws-found-anywhere-flag
+           end-if.
+
+           read rr-file
+               at end
+                   move 'y'                to ws-rr-eof-flag.
+      *
+      * Report everywhere the invoice number turned up, and why
+      *
+       200-print-results.
+           if found-in-valid then
+               display "  ValidData.dat        - passed program1's "
+                   "300-validation checks" upon console
+           end-if.
+
+           if found-in-invalid then
+               display "  InvalidData.dat      - rejected by "
+                   "program1's 300-validation checks" upon console
+           end-if.
+
+           if found-in-sl then
+               display "  s_l_records.dat      - routed to the "
+                   "sales/labor extract by program2's "
+                   "200-process-input (trans code S or L)"
+                   upon console
+           end-if.
+
+           if found-in-rr then
+               display "  returns_records.dat  - routed to the "
+                   "returns extract by program2's "
+                   "200-process-input (trans code R)" upon console
+           end-if.
+
+           if not found-anywhere then
+               display "  Not found in any of the four data files."
+                   upon console
+           end-if.
+      *
+       end program program6.

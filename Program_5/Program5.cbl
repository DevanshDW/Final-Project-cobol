@@ -0,0 +1,325 @@
+       identification division.
+       program-id. program5.
+       author. Smit Patel. Devansh Patel.
+       date-written. 10/04/2020.
+      * Description : Combine program3's S&L extract and program4's
+      * returns extract into one net-sales-by-store report so a
+      * store's net position doesn't have to be worked out by hand
+      * from two separate printouts.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select sl-file
+               assign "../../../data/s_l_records.dat"
+               organization is line sequential.
+      *
+           select rr-file
+               assign "../../../data/returns_records.dat"
+               organization is line sequential.
+      *
+           select print-file
+               assign "../../../data/net_sales_report.out"
+               organization is line sequential.
+      *
+           select store-master-file
+               assign "../../../data/StoreMaster.dat"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+       fd sl-file
+           data record is sl-line
+           record contains 46 characters.
+      *
+       01 sl-line.
+           05 sl-rec-trans-code                pic x(1).
+           05 sl-rec-trans-amount               pic 9(5)v99.
+           05 sl-rec-pay-type                  pic x(2).
+           05 sl-rec-store-number              pic x(2).
+           05 sl-rec-invoice-number            pic x(9).
+           05 sl-rec-sku-code                  pic x(15).
+           05 sl-rec-return-reason-code        pic x(2).
+           05 sl-rec-trans-date                pic 9(8).
+      *
+       fd rr-file
+           data record is rr-line
+           record contains 46 characters.
+      *
+       01 rr-line.
+           05 rr-rec-trans-code                pic x(1).
+           05 rr-rec-trans-amount               pic 9(5)v99.
+           05 rr-rec-pay-type                  pic x(2).
+           05 rr-rec-store-number              pic x(2).
+           05 rr-rec-invoice-number            pic x(9).
+           05 rr-rec-sku-code                  pic x(15).
+           05 rr-rec-return-reason-code        pic x(2).
+           05 rr-rec-trans-date                pic 9(8).
+      *
+       fd print-file
+           record contains 73 characters
+           data record is print-line.
+      *
+       01 print-line                           pic x(73).
+      *
+       fd store-master-file
+           data record is store-master-record
+           record contains 36 characters.
+      *
+       01 store-master-record.
+           05 stm-store-number                 pic x(2).
+           05 stm-store-name                   pic x(20).
+           05 stm-tax-rate                     pic 9(2)v99.
+           05 filler                           pic x(10).
+      *
+      * Working storage section
+      *
+       working-storage section.
+
+       77 ws-sl-eof-flag                       pic x value 'n'.
+       77 ws-rr-eof-flag                       pic x value 'n'.
+       77 ws-page-num                          pic 99 value 0.
+       77 ws-store-sub                         pic 99 value 0.
+
+      * Store master table, loaded into memory at program start-up
+      * from StoreMaster.dat instead of being hardcoded.
+       77 ws-store-eof-flag                    pic x value 'n'.
+       77 ws-total-number-of-stores            pic 99 value 0.
+       01 ws-store-table.
+           05 ws-store-entry occurs 20 times.
+               10 ws-store-num-const           pic x(2).
+
+      * Per-store gross S&L, returns and net-sales accumulators,
+      * parallel to the store master table above.
+       01 ws-store-net-table.
+           05 ws-store-net-entry occurs 20 times.
+               10 ws-gross-amt                 pic 9(9)v99 value 0.
+               10 ws-returns-amt               pic 9(9)v99 value 0.
+       77 ws-grand-gross-amt                   pic 9(9)v99 value 0.
+       77 ws-grand-returns-amt                 pic 9(9)v99 value 0.
+       77 ws-net-amt                           pic s9(9)v99 value 0.
+       77 ws-grand-net-amt                     pic s9(9)v99 value 0.
+
+       01 ws-report-heading.
+           05 filler                           pic x(25) value
+               "FINAL PROJECT - PROGRAM 5".
+           05 filler                           pic x(28) value spaces.
+           05 filler                           pic x(20) value
+               "Group 6 : Smit Patel".
+
+       01 ws-report-heading-2.
+           05 ws-rh-date                       pic 9(6) value zeroes.
+           05 filler                           pic x(4) value spaces.
+           05 ws-rh-time                       pic 9(7) value
+               zeroes.
+           05 filler                           pic x(43) value spaces.
+           05 filler                           pic x(13) value
+               "Devansh Patel".
+
+       01 ws-page-heading.
+           05 filler                           pic x(22) value spaces.
+           05 filler                           pic x(25) value
+               "Net Sales Position Report".
+           05 filler                           pic x(18) value spaces.
+           05 filler                           pic x(6) value
+               "PAGE: ".
+           05 ws-ch-page-no                    pic Z9 value "00".
+
+       01 ws-report-header-1.
+           05 filler                           pic x(7) value
+               "Store".
+           05 filler                           pic x(8) value spaces.
+           05 filler                           pic x(9) value
+               "Gross S&L".
+           05 filler                           pic x(7) value spaces.
+           05 filler                           pic x(7) value
+               "Returns".
+           05 filler                           pic x(9) value spaces.
+           05 filler                           pic x(9) value
+               "Net Sales".
+           05 filler                           pic x(17) value spaces.
+
+       01 ws-report-header-2.
+           05 filler                           pic x(5) value
+               "----".
+           05 filler                           pic x(10) value spaces.
+           05 filler                           pic x(10) value
+               "---------".
+           05 filler                           pic x(6) value spaces.
+           05 filler                           pic x(10) value
+               "---------".
+           05 filler                           pic x(8) value spaces.
+           05 filler                           pic x(10) value
+               "---------".
+           05 filler                           pic x(14) value spaces.
+
+       01 ws-detail-line.
+           05 filler                           pic x(3) value spaces.
+           05 ws-dl-store-number               pic x(2).
+           05 filler                           pic x(8) value spaces.
+           05 ws-dl-gross-amt                  pic $$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 ws-dl-returns-amt                pic $$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 ws-dl-net-amt                    pic -$$,$$9.99.
+           05 filler                           pic x(15) value spaces.
+
+       01 ws-total-line.
+           05 filler                           pic x(5) value
+               "Total".
+           05 filler                           pic x(6) value spaces.
+           05 ws-tl-gross-amt                  pic $$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 ws-tl-returns-amt                pic $$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 ws-tl-net-amt                    pic -$$,$$9.99.
+           05 filler                           pic x(15) value spaces.
+
+       01 ws-empty-line.
+           05 filler                           pic x(73) value spaces.
+      *
+       procedure division.
+       000-main.
+      *
+      * Open the store master and both extract files, and the report
+      *
+           open output print-file.
+           perform 105-load-store-master.
+
+           accept ws-rh-date from date.
+           accept ws-rh-time from time.
+      *
+      * Write report main heading
+      *
+           write print-line            from ws-report-heading.
+           write print-line            from ws-report-heading-2.
+           perform 130-print-heading.
+
+           open input sl-file.
+           read sl-file
+               at end
+                   move 't'            to ws-sl-eof-flag
+           end-read.
+           perform 110-process-sl-lines
+               until ws-sl-eof-flag = 't'.
+           close sl-file.
+
+           open input rr-file.
+           read rr-file
+               at end
+                   move 't'            to ws-rr-eof-flag
+           end-read.
+           perform 120-process-rr-lines
+               until ws-rr-eof-flag = 't'.
+           close rr-file.
+
+           perform 150-print-footer.
+
+           close print-file.
+           goback.
+      *
+      * Load Store Master File into working storage
+      *
+       105-load-store-master.
+           open input store-master-file.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+
+           perform 106-load-store-loop
+               until ws-store-eof-flag = 'y'.
+
+           close store-master-file.
+
+       106-load-store-loop.
+           if ws-total-number-of-stores < 20 then
+               add 1                       to ws-total-number-of-stores
+               move stm-store-number
+                   to ws-store-num-const(ws-total-number-of-stores)
+           end-if.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+      *
+      * Accumulate S&L (gross) amounts per store
+      *
+       110-process-sl-lines.
+           perform varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-total-number-of-stores
+                   if (sl-rec-store-number =
+                       ws-store-num-const(ws-store-sub)) then
+                       add sl-rec-trans-amount
+                           to ws-gross-amt(ws-store-sub)
+                   end-if
+           end-perform.
+
+           read sl-file
+               at end
+                   move 't'            to ws-sl-eof-flag.
+      *
+      * Accumulate returns amounts per store
+      *
+       120-process-rr-lines.
+           perform varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-total-number-of-stores
+                   if (rr-rec-store-number =
+                       ws-store-num-const(ws-store-sub)) then
+                       add rr-rec-trans-amount
+                           to ws-returns-amt(ws-store-sub)
+                   end-if
+           end-perform.
+
+           read rr-file
+               at end
+                   move 't'            to ws-rr-eof-flag.
+      *
+      * Print heading
+      *
+       130-print-heading.
+           add 1 to ws-page-num.
+           move ws-page-num to ws-ch-page-no.
+           write print-line from ws-page-heading
+               after advancing 1 line.
+           write print-line from ws-report-header-1
+               after advancing 2 line.
+           write print-line from ws-report-header-2
+               after advancing 1 line.
+           write print-line from ws-empty-line
+               after advancing 1 line.
+      *
+      * Print one line per store, then the grand total
+      *
+       150-print-footer.
+           perform 160-print-store-net-line
+               varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-total-number-of-stores.
+
+           move ws-grand-gross-amt      to ws-tl-gross-amt.
+           move ws-grand-returns-amt    to ws-tl-returns-amt.
+           move ws-grand-net-amt        to ws-tl-net-amt.
+           write print-line from ws-empty-line
+               after advancing 1 line.
+           write print-line from ws-total-line
+               after advancing 1 line.
+
+       160-print-store-net-line.
+           compute ws-net-amt = ws-gross-amt(ws-store-sub)
+               - ws-returns-amt(ws-store-sub).
+
+           move ws-store-num-const(ws-store-sub)
+               to ws-dl-store-number.
+           move ws-gross-amt(ws-store-sub)
+               to ws-dl-gross-amt.
+           move ws-returns-amt(ws-store-sub)
+               to ws-dl-returns-amt.
+           move ws-net-amt              to ws-dl-net-amt.
+           write print-line from ws-detail-line
+               after advancing 1 line.
+
+           add ws-gross-amt(ws-store-sub)   to ws-grand-gross-amt.
+           add ws-returns-amt(ws-store-sub) to ws-grand-returns-amt.
+           add ws-net-amt                   to ws-grand-net-amt.
+
+       end program program5.

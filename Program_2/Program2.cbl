@@ -24,18 +24,37 @@
            select rr_file
                assign to "../../../data/returns_records.dat"
                organization is line sequential.
+
+           select void-record-file
+               assign to "../../../data/void_records.dat"
+               organization is line sequential.
+
+           select store-master-file
+               assign to "../../../data/StoreMaster.dat"
+               organization is line sequential.
+
+           select accumulator-file
+               assign to "../../../data/mtd_ytd_totals.dat"
+               organization is line sequential
+               file status is ws-accum-file-status.
+
+           select audit-trail-file
+               assign to "../../../data/AuditTrail.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
       *
        data division.
        file section.
        fd input-file
            data record is input-record
-           record contains 36 characters.
+           record contains 46 characters.
       *
        01 input-record.
            05 filler                           pic x(1).
                88 transac-is-s value "S".
                88 transac-is-r value "R".
                88 transac-is-l value "L".
+               88 transac-is-v value "V".
            05 input-rec-trans-amount           pic 9(5)v99.
            05 filler                           pic x(2).
                88 type-is-CA value "CA".
@@ -44,6 +63,8 @@
            05 input-rec-store-number           pic x(2).
            05 input-rec-invoice-number         pic x(9).
            05 input-rec-SKU-code               pic x(15).
+           05 input-rec-return-reason-code     pic x(2).
+           05 input-rec-trans-date             pic 9(8).
 
       *
        fd cct-report
@@ -54,15 +75,68 @@
       *
        fd sl-record-file
            data record is sl-record-line
-           record contains 36 characters.
+           record contains 46 characters.
 
-       01 sl-record-line                       pic x(36).
+       01 sl-record-line                       pic x(46).
       *
        fd rr_file
            data record is cct-report-linec
+           record contains 46 characters.
+
+       01 cct-report-linec                     pic x(46).
+      *
+       fd void-record-file
+           data record is void-record-line
+           record contains 46 characters.
+
+       01 void-record-line                     pic x(46).
+      *
+       fd store-master-file
+           data record is store-master-record
            record contains 36 characters.
 
-       01 cct-report-linec                     pic x(36).
+       01 store-master-record.
+           05 stm-store-number                 pic x(2).
+           05 stm-store-name                   pic x(20).
+           05 stm-tax-rate                     pic 9(2)v99.
+           05 filler                           pic x(10).
+      *
+      * Carries MTD/YTD net-sales totals forward from run to run so
+      * this run's totals can be added onto the running figures -
+      * overall, and per store (matched by store number, not table
+      * position, so a StoreMaster reorder doesn't misattribute a
+      * store's running totals to a different store).
+       fd accumulator-file
+           data record is accumulator-record
+           record contains 162 characters.
+
+       01 accumulator-record.
+           05 accum-month                      pic 99.
+           05 accum-year                       pic 9(4).
+           05 accum-mtd-net-amt                pic s9(7)v99.
+           05 accum-mtd-txn-cnt                pic 9(5).
+           05 accum-ytd-net-amt                pic s9(7)v99.
+           05 accum-ytd-txn-cnt                pic 9(5).
+           05 accum-store-entry                occurs 6 times.
+               10 accum-store-number           pic 99.
+               10 accum-store-mtd-net-amt      pic s9(7)v99.
+               10 accum-store-ytd-net-amt      pic s9(7)v99.
+           05 filler                           pic x(8).
+      *
+      * Shared audit trail, appended to by each of programs 1-4 so a
+      * day's whole run chain can be reconciled end-to-end.
+       fd audit-trail-file
+           data record is audit-trail-record
+           record contains 51 characters.
+      *
+       01 audit-trail-record.
+           05 audit-program-name                pic x(10).
+           05 audit-run-date                    pic 9(6).
+           05 audit-run-time                    pic 9(7).
+           05 audit-input-count                 pic 9(7).
+           05 audit-output-count-1              pic 9(7).
+           05 audit-output-count-2              pic 9(7).
+           05 audit-output-count-3              pic 9(7).
       *
       * Working Storage Section
       *
@@ -83,7 +157,7 @@
            05 filler                           pic x(8).
            05 ws-sys-time                      pic x(7).
            05 filler                           pic x(84).
-           05 filler                           pic x(30) values 
+           05 filler                           pic x(30) value
                "Devansh Patel".
            05 filler                           pic x(16).
       *
@@ -109,24 +183,17 @@
            05 filler                           pic x(8) value
                "  Sales".
            05 filler                           pic x(4) value spaces.
-           05 filler                           pic x(8) value 
+           05 filler                           pic x(8) value
                " Layaway".
            05 filler                           pic x(4) value spaces.
-           05 filler                           pic x(8) value 
+           05 filler                           pic x(8) value
                "   S & L".
            05 filler                           pic x(4) value spaces.
-           05 filler                           pic x(12) value 
-               "Store #1".
-           05 filler                           pic x(12) value 
-               "Store #2".
-           05 filler                           pic x(12) value 
-               "Store #3".
-           05 filler                           pic x(12) value 
-               "Store #4".
-           05 filler                           pic x(12) value 
-               "Store #5".
-           05 filler                           pic x(12) value 
-               "Store #12".
+      * Store-column labels, built at run time from the store master
+      * table so a column is always headed by the store number whose
+      * totals actually appear under it, whatever order StoreMaster
+      * loads in.
+           05 ws-slh-store-col occurs 6 times  pic x(12) value spaces.
            05 filler                           pic x(10) value spaces.
       *
        01 ws-total-S-L-heading-line-dash.
@@ -214,6 +281,17 @@
            05 ws-percent-db                    pic zzz,zz9.99.
            05 filler                           pic x(10) value "%".
            05 filler                           pic x(47).
+      *
+       01 ws-payment-type-line3.
+           05 filler                           pic x(16) value
+               "Dollar Total".
+           05 filler                           pic x(7) value spaces.
+           05 ws-dollar-total-ca                pic zzz,zz9.99.
+           05 filler                           pic x(10) value spaces.
+           05 ws-dollar-total-cr                pic zzz,zz9.99.
+           05 filler                           pic x(10) value spaces.
+           05 ws-dollar-total-db                pic zzz,zz9.99.
+           05 filler                           pic x(57).
       *
        01 ws-total-R-line.
            05 filler                           pic x(54).
@@ -225,18 +303,9 @@
            05 filler                           pic x(7) value
                " Return".
            05 filler                           pic x(5) value spaces.
-           05 filler                           pic x(12) value 
-               "Store #1".
-           05 filler                           pic x(12) value 
-               "Store #2".
-           05 filler                           pic x(12) value 
-               "Store #3".
-           05 filler                           pic x(12) value 
-               "Store #4".
-           05 filler                           pic x(12) value 
-               "Store #5".
-           05 filler                           pic x(12) value 
-               "Store #12".
+      * Store-column labels, built at run time - see
+      * ws-slh-store-col above.
+           05 ws-trh-store-col occurs 6 times  pic x(12) value spaces.
            05 filler                           pic x(33) value spaces.
       *
        01 ws-total-r-heading-line-dash.
@@ -287,10 +356,43 @@
 
 
        01 ws-total-line.
-           05 filler                           pic x(21) value 
+           05 filler                           pic x(21) value
                "Grand Total Amount :".
-           05 ws-total-line-gra-total          pic $$$,$$9.99.
-           05 filler                           pic x(80).
+           05 ws-total-line-gra-total          pic -$$$,$$9.99.
+           05 filler                           pic x(79).
+
+      *
+       01 ws-void-line.
+           05 filler                           pic x(22) value
+               "Voided transactions :".
+           05 ws-void-line-num                 pic zz9.
+           05 filler                           pic x(6) value spaces.
+           05 filler                           pic x(15) value
+               "Voided amount :".
+           05 ws-void-line-amt                 pic zzz,zz9.99.
+           05 filler                           pic x(70).
+
+      *
+       01 ws-recon-line.
+           05 filler                           pic x(24) value
+               "Input records read    :".
+           05 ws-recon-input                   pic zz9.
+           05 filler                           pic x(6) value spaces.
+           05 filler                           pic x(24) value
+               "S+L+R+V records out   :".
+           05 ws-recon-output                  pic zz9.
+           05 filler                           pic x(48).
+
+       01 ws-recon-warning-line.
+           05 filler                           pic x(14) value
+               "*** WARNING - ".
+           05 ws-recon-mismatch                pic zz9.
+           05 filler                           pic x(17) value
+               " record(s) had a ".
+           05 filler                           pic x(23) value
+               "transaction code other ".
+           05 filler                           pic x(19) value
+               "than S, L, R or V.".
 
       *
        01 ws-boolean-cnst.
@@ -298,25 +400,34 @@
            05 ws-false-cnst                    pic x value "N".
       *
        01 ws-code-cnst.
-           05 ws-number-of-stores              pic 99 value 6.
-
-       01 ws-data.
-           05 filler                           pic 99 value 1.
-           05 filler                           pic 99 value 2.
-           05 filler                           pic 99 value 3.
-           05 filler                           pic 99 value 4.
-           05 filler                           pic 99 value 5.
-           05 filler                           pic 99 value 12.
-
-       01 ws-store-no-cnst redefines ws-data
-           occurs 6 times pic 99.
+           05 ws-number-of-stores              pic 99 value 0.
+
+      * Store master table, loaded into memory at program start-up
+      * from StoreMaster.dat instead of being hardcoded here.
+       77 ws-audit-file-status                 pic xx value spaces.
+       77 ws-store-eof-flag                    pic x value 'n'.
+       77 ws-store-tbl-sub                     pic 99 value 0.
+       01 ws-store-table.
+           05 ws-store-entry                   occurs 20 times.
+               10 ws-store-no-cnst             pic 99.
+               10 ws-store-tbl-tax-rate        pic 9(2)v99.
+
+      * Only the first 6 loaded stores get their own report column
+      * (ws-print-store-limit caps at the smaller of 6 and the
+      * number of stores actually on file).
+       77 ws-print-store-limit                 pic 99 value 6.
+       01 ws-store-hdr-build.
+           05 filler                           pic x(7) value
+               "Store #".
+           05 ws-store-hdr-num                 pic z9.
+           05 filler                           pic x(3) value spaces.
 
       *
        77 ws-s-amt-total                       pic 9(7)v99 value 0.
        77 ws-l-amt-total                       pic 9(7)v99 value 0.
        77 ws-r-amt-total                       pic 9(7)v99 value 0.
        77 ws-s-l-amt-total                     pic 9(7)v99 value 0.
-       77 ws-grand-total                       pic 9(7)v99 value 0.
+       77 ws-grand-total                       pic s9(7)v99 value 0.
        77 ws-ca-percent                        pic 99v99 value 0.
        77 ws-cr-percent                        pic 99v99 value 0.
        77 ws-db-percent                        pic 99v99 value 0.
@@ -328,7 +439,58 @@
        77 ws-ca-cnt                            pic 999 value 0.
        77 ws-cr-cnt                            pic 999 value 0.
        77 ws-db-cnt                            pic 999 value 0.
-       77 ws-store-sub                         pic 9 value 0.
+       77 ws-ca-amt-total                      pic 9(7)v99 value 0.
+       77 ws-cr-amt-total                      pic 9(7)v99 value 0.
+       77 ws-db-amt-total                      pic 9(7)v99 value 0.
+       77 ws-store-sub                         pic 99 value 0.
+       77 ws-unknown-cnt                       pic 999 value 0.
+       77 ws-recon-total                       pic 999 value 0.
+       77 ws-v-cnt                             pic 999 value 0.
+       77 ws-v-amt-total                       pic 9(7)v99 value 0.
+
+      * MTD/YTD accumulator working fields
+       77 ws-accum-file-status                 pic xx value spaces.
+       77 ws-audit-date                        pic 9(6) value 0.
+       77 ws-audit-time                        pic 9(7) value 0.
+       01 ws-current-yyyymmdd                  pic 9(8) value 0.
+       01 ws-current-yyyymmdd-r
+           redefines ws-current-yyyymmdd.
+           05 ws-cur-year                      pic 9(4).
+           05 ws-cur-month                     pic 99.
+           05 ws-cur-day                       pic 99.
+       77 ws-txn-cnt-this-run                  pic 9(5) value 0.
+       01 ws-mtd-ytd-line.
+           05 filler                           pic x(23) value
+               "Month-to-date total :".
+           05 ws-mtd-line-amt                  pic -$$$,$$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 filler                           pic x(21) value
+               "Year-to-date total :".
+           05 ws-ytd-line-amt                  pic -$$$,$$$,$$9.99.
+           05 filler                           pic x(35).
+
+      * Per-store MTD/YTD breakdown - the accumulator's store slots
+      * are matched by store number (327-find-store-accum-slot), not
+      * by table position, so a StoreMaster reorder between runs
+      * doesn't misattribute one store's running total to another.
+       77 ws-accum-sub                         pic 99 value 0.
+       77 ws-accum-match-sub                   pic 99 value 0.
+       77 ws-accum-found-flag                  pic x value 'n'.
+           88 accum-slot-found                 value 'y'.
+       77 ws-store-net-this-run                pic s9(7)v99 value 0.
+       01 ws-store-accum-slot-tbl.
+           05 ws-store-accum-slot              pic 99 value 0
+               occurs 6 times.
+       01 ws-store-mtd-ytd-heading             pic x(50) value
+           "  Store    MTD Total           YTD Total".
+       01 ws-store-mtd-ytd-line.
+           05 filler                           pic x(2) value spaces.
+           05 ws-smy-store-num                 pic z9.
+           05 filler                           pic x(5) value spaces.
+           05 ws-smy-mtd-amt                   pic -$$$,$$$,$$9.99.
+           05 filler                           pic x(6) value spaces.
+           05 ws-smy-ytd-amt                   pic -$$$,$$$,$$9.99.
+           05 filler                           pic x(48).
 
       *
        01 ws-totals.
@@ -358,10 +520,19 @@
            open input input-file.
            open output cct-report,
                sl-record-file,
-               rr_file.
+               rr_file,
+               void-record-file.
+      *
+           perform 105-load-store-master.
+           perform 107-build-store-headers.
       *
            accept ws-sys-date from date.
            accept ws-sys-time from time.
+           accept ws-current-yyyymmdd from date yyyymmdd.
+           accept ws-audit-date from date.
+           accept ws-audit-time from time.
+
+           perform 110-load-accumulator.
 
            read input-file
                at end
@@ -376,7 +547,10 @@
            close input-file,
                cct-report,
                sl-record-file,
-               rr_file.
+               rr_file,
+               void-record-file.
+
+           perform 331-write-audit-trail.
       *
            goback.
 
@@ -387,7 +561,51 @@
            write cct-report-line from name-line-2.
            write cct-report-line from ws-heading-1
                after advancing 1 line.
+      *
+      * Load Store Master File into working storage
+      *
+       105-load-store-master.
+           open input store-master-file.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
 
+           perform 106-load-store-loop
+               until ws-store-eof-flag = 'y'.
+
+           close store-master-file.
+
+           if ws-number-of-stores < ws-print-store-limit then
+               move ws-number-of-stores    to ws-print-store-limit
+           end-if.
+
+       106-load-store-loop.
+           if ws-number-of-stores < 20 then
+               add 1                       to ws-number-of-stores
+               move stm-store-number
+                   to ws-store-no-cnst(ws-number-of-stores)
+               move stm-tax-rate
+                   to ws-store-tbl-tax-rate(ws-number-of-stores)
+           end-if.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+      *
+      * Build The Store-Column Report Labels From The Store Table
+      *
+       107-build-store-headers.
+           perform 108-build-store-header-col
+               varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-print-store-limit.
+
+       108-build-store-header-col.
+           move ws-store-no-cnst(ws-store-sub) to ws-store-hdr-num.
+           move ws-store-hdr-build
+               to ws-slh-store-col(ws-store-sub).
+           move ws-store-hdr-build
+               to ws-trh-store-col(ws-store-sub).
 
        200-process-input.
            add 1 to ws-records-cnt.
@@ -408,17 +626,23 @@
 
                if (type-is-CA) then
                    add 1               to ws-ca-cnt
+                   add input-rec-trans-amount
+                       to ws-ca-amt-total
                end-if
                if (type-is-CR) then
                    add 1               to ws-cr-cnt
+                   add input-rec-trans-amount
+                       to ws-cr-amt-total
                end-if
                if (type-is-DB) then
                    add 1               to ws-db-cnt
+                   add input-rec-trans-amount
+                       to ws-db-amt-total
                end-if
 
                perform varying ws-store-sub
                  from 1 by 1
-                 until ws-store-sub > ws-number-of-stores
+                 until ws-store-sub > ws-print-store-limit
                    if (input-rec-store-number = ws-store-no-cnst(
                      ws-store-sub)) then
                        add 1
@@ -434,20 +658,34 @@
                    add input-rec-trans-amount
                      to ws-r-amt-total
                    write cct-report-linec from input-record
-               end-if
 
-               perform varying ws-store-sub
-                 from 1 by 1
-                 until ws-store-sub > ws-number-of-stores
-                   if (input-rec-store-number = ws-store-no-cnst(
-                     ws-store-sub)) then
-                       add 1 to
-                         ws-r-store-num(ws-store-sub)
+                   perform varying ws-store-sub
+                     from 1 by 1
+                     until ws-store-sub > ws-print-store-limit
+                       if (input-rec-store-number = ws-store-no-cnst(
+                         ws-store-sub)) then
+                           add 1 to
+                             ws-r-store-num(ws-store-sub)
+                           add input-rec-trans-amount
+                             to
+                             ws-r-store-amt(ws-store-sub)
+                       end-if
+                   end-perform
+               else
+                   if (transac-is-v)
+      * Void/cancelled transaction - written to its own file and
+      * dropped out of the sales, layaway and returns totals.
+                       add 1           to ws-v-cnt
                        add input-rec-trans-amount
-                         to
-                         ws-r-store-amt(ws-store-sub)
+                           to ws-v-amt-total
+                       write void-record-line from input-record
+                   else
+      * Neither S, L, R nor V - counted in input but excluded from
+      * every output total, so track it separately to reconcile the
+      * report.
+                       add 1           to ws-unknown-cnt
                    end-if
-               end-perform
+               end-if
            end-if.
 
            read input-file
@@ -473,7 +711,7 @@
 
            perform varying ws-store-sub
                from 1 by 1
-               until ws-store-sub > ws-number-of-stores
+               until ws-store-sub > ws-print-store-limit
                    move ws-sl-store-num(ws-store-sub)
                        to ws-s-l-store-num(ws-store-sub)
                    move ws-sl-store-amt(ws-store-sub)
@@ -497,6 +735,10 @@
            move ws-cr-percent          to ws-percent-cr.
            move ws-db-percent          to ws-percent-db.
 
+           move ws-ca-amt-total        to ws-dollar-total-ca.
+           move ws-cr-amt-total        to ws-dollar-total-cr.
+           move ws-db-amt-total        to ws-dollar-total-db.
+
            move ws-r-cnt               to ws-total-line-r-num.
            move ws-r-amt-total         to ws-total-line-r-amount.
 
@@ -518,6 +760,8 @@
                after advancing 2 lines.
            write cct-report-line from ws-payment-type-line2
                after advancing 1 line.
+           write cct-report-line from ws-payment-type-line3
+               after advancing 1 line.
 
            write cct-report-line from ws-total-R-line
                after advancing 2 lines.
@@ -535,5 +779,207 @@
            write cct-report-line from ws-total-line
                after advancing 3 lines.
 
+           move ws-v-cnt               to ws-void-line-num.
+           move ws-v-amt-total         to ws-void-line-amt.
+           write cct-report-line from ws-void-line
+               after advancing 2 lines.
+
+      * Reconcile the input record count against S+L+R+V written out
+           compute ws-recon-total =
+             ws-s-cnt + ws-l-cnt + ws-r-cnt + ws-v-cnt.
+           move ws-records-cnt        to ws-recon-input.
+           move ws-recon-total        to ws-recon-output.
+           write cct-report-line from ws-recon-line
+               after advancing 1 line.
+
+           if ws-recon-total not = ws-records-cnt then
+               move ws-unknown-cnt     to ws-recon-mismatch
+               write cct-report-line  from ws-recon-warning-line
+                   after advancing 1 line
+           end-if.
+
+           compute ws-txn-cnt-this-run =
+             ws-s-l-cnt + ws-r-cnt.
+
+           perform 320-update-accumulator.
+
+           move accum-mtd-net-amt      to ws-mtd-line-amt.
+           move accum-ytd-net-amt      to ws-ytd-line-amt.
+           write cct-report-line from ws-mtd-ytd-line
+               after advancing 2 lines.
+
+           write cct-report-line from ws-store-mtd-ytd-heading
+               after advancing 2 lines.
+           perform 330-print-store-mtd-ytd
+               varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-print-store-limit.
+      *
+      * Load The MTD/YTD Accumulator File From The Prior Run
+      *
+       110-load-accumulator.
+           move zeroes                 to accumulator-record.
+           open input accumulator-file.
+
+           if ws-accum-file-status = "35" then
+      * No accumulator file yet - this is the first run
+               continue
+           else
+               read accumulator-file
+                   at end
+                       continue
+               end-read
+               close accumulator-file
+           end-if.
+
+      * Start a new month-to-date bucket when the month has rolled
+      * over; start a new year-to-date bucket when the year has -
+      * the same reset applies to every store's own MTD/YTD slot.
+           if accum-year not = ws-cur-year then
+               move zeroes             to accum-mtd-net-amt
+               move zeroes             to accum-mtd-txn-cnt
+               move zeroes             to accum-ytd-net-amt
+               move zeroes             to accum-ytd-txn-cnt
+               perform 115-reset-store-accum-year
+           else
+               if accum-month not = ws-cur-month then
+                   move zeroes         to accum-mtd-net-amt
+                   move zeroes         to accum-mtd-txn-cnt
+                   perform 116-reset-store-accum-month
+               end-if
+           end-if.
+
+           move ws-cur-month            to accum-month.
+           move ws-cur-year             to accum-year.
+      *
+      * Zero Every Store's MTD And YTD Slot On A Year Rollover
+      *
+       115-reset-store-accum-year.
+           perform varying ws-accum-sub from 1 by 1
+               until ws-accum-sub > 6
+                   move zeroes         to accum-store-mtd-net-amt(
+                       ws-accum-sub)
+                   move zeroes         to accum-store-ytd-net-amt(
+                       ws-accum-sub)
+           end-perform.
+      *
+      * Zero Every Store's MTD Slot On A Month Rollover
+      *
+       116-reset-store-accum-month.
+           perform varying ws-accum-sub from 1 by 1
+               until ws-accum-sub > 6
+                   move zeroes         to accum-store-mtd-net-amt(
+                       ws-accum-sub)
+           end-perform.
+      *
+      * Add This Run's Totals Onto The MTD/YTD Accumulator And
+      * Rewrite The Accumulator File
+      *
+       320-update-accumulator.
+           add ws-grand-total           to accum-mtd-net-amt.
+           add ws-txn-cnt-this-run      to accum-mtd-txn-cnt.
+           add ws-grand-total           to accum-ytd-net-amt.
+           add ws-txn-cnt-this-run      to accum-ytd-txn-cnt.
+
+           perform 325-update-store-accumulators.
+
+           open output accumulator-file.
+           write accumulator-record.
+           close accumulator-file.
+      *
+      * Add This Run's Net Sales Onto Each Store's MTD/YTD Slot,
+      * Matched By Store Number
+      *
+       325-update-store-accumulators.
+           perform 326-update-one-store-accumulator
+               varying ws-store-sub from 1 by 1
+               until ws-store-sub > ws-print-store-limit.
+      *
+       326-update-one-store-accumulator.
+           perform 327-find-store-accum-slot.
+
+           compute ws-store-net-this-run =
+               ws-sl-store-amt(ws-store-sub) -
+               ws-r-store-amt(ws-store-sub).
+
+           move ws-accum-match-sub to ws-store-accum-slot(
+               ws-store-sub).
+           move ws-store-no-cnst(ws-store-sub)
+               to accum-store-number(ws-accum-match-sub).
+           add ws-store-net-this-run
+               to accum-store-mtd-net-amt(ws-accum-match-sub).
+           add ws-store-net-this-run
+               to accum-store-ytd-net-amt(ws-accum-match-sub).
+      *
+      * Find This Store's Existing Accumulator Slot By Store Number,
+      * Or The First Empty Slot If This Is A New Store - Checked As
+      * Two Separate Passes So A New Store Never Steals An Earlier
+      * Empty Slot Away From A Store That's Already Tracked Further
+      * Along In The Table
+      *
+       327-find-store-accum-slot.
+           move zero to ws-accum-match-sub.
+           move 'n' to ws-accum-found-flag.
+
+           perform 328-check-store-accum-match
+               varying ws-accum-sub from 1 by 1
+               until ws-accum-sub > 6 or accum-slot-found.
+
+           if not accum-slot-found then
+               perform 329-check-store-accum-empty
+                   varying ws-accum-sub from 1 by 1
+                   until ws-accum-sub > 6 or accum-slot-found
+               if not accum-slot-found then
+                   move ws-store-sub to ws-accum-match-sub
+               end-if
+           end-if.
+      *
+       328-check-store-accum-match.
+           if accum-store-number(ws-accum-sub) =
+             ws-store-no-cnst(ws-store-sub) then
+               move ws-accum-sub       to ws-accum-match-sub
+               move 'y'                to ws-accum-found-flag
+           end-if.
+      *
+       329-check-store-accum-empty.
+           if accum-store-number(ws-accum-sub) = 0 then
+               move ws-accum-sub       to ws-accum-match-sub
+               move 'y'                to ws-accum-found-flag
+           end-if.
+      *
+      * Print One Store's MTD/YTD Line, Using The Slot Recorded For
+      * It By 325-update-store-accumulators
+      *
+       330-print-store-mtd-ytd.
+           move ws-store-no-cnst(ws-store-sub) to ws-smy-store-num.
+           move accum-store-mtd-net-amt(ws-store-accum-slot(
+               ws-store-sub)) to ws-smy-mtd-amt.
+           move accum-store-ytd-net-amt(ws-store-accum-slot(
+               ws-store-sub)) to ws-smy-ytd-amt.
+           write cct-report-line from ws-store-mtd-ytd-line
+               after advancing 1 line.
+
+      *
+      * Append This Run's Counts To The Shared Audit Trail
+      *
+       331-write-audit-trail.
+           move "PROGRAM2"                 to audit-program-name.
+           move ws-audit-date              to audit-run-date.
+           move ws-audit-time              to audit-run-time.
+           move ws-records-cnt             to audit-input-count.
+           move ws-s-l-cnt                 to audit-output-count-1.
+           move ws-r-cnt                   to audit-output-count-2.
+           move ws-v-cnt                   to audit-output-count-3.
+
+      * EXTEND requires the file to already exist - create it empty
+      * on the very first run of the day.
+           open extend audit-trail-file.
+           if ws-audit-file-status = "35" then
+               open output audit-trail-file
+               close audit-trail-file
+               open extend audit-trail-file
+           end-if.
+           write audit-trail-record.
+           close audit-trail-file.
+
       *
        end program program2.
\ No newline at end of file

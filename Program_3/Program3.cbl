@@ -11,15 +11,51 @@
            select input-file
                assign "../../../data/s_l_records.dat"
                organization is line sequential.
+           select sort-work-file
+               assign "sortwork3".
+           select sorted-sl-file
+               assign "../../../data/s_l_sorted.dat"
+               organization is line sequential.
            select output-file
                assign "../../../data/s_l_report.out"
                organization is line sequential.
+           select store-master-file
+               assign "../../../data/StoreMaster.dat"
+               organization is line sequential.
+           select audit-trail-file
+               assign "../../../data/AuditTrail.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
       *
        data division.
        file section.
+      * Raw, unsorted extract - only ever passed whole-record to the
+      * sort below, so it needs no field breakdown of its own.
        fd input-file
+           data record is raw-sl-line
+           record contains 46 characters.
+      *
+       01 raw-sl-line                          pic x(46).
+      *
+      * Sort work file - the s_l_records extract is sorted into
+      * store-number order so the report can print a store-break
+      * subtotal each time the store number changes.
+       sd sort-work-file
+           data record is sort-work-record.
+      *
+       01 sort-work-record.
+           05 sw-trans-code                    pic x(1).
+           05 sw-trans-amount                  pic 9(5)v99.
+           05 sw-pay-type                      pic x(2).
+           05 sw-store-number                  pic x(2).
+           05 sw-invoice-number                pic x(9).
+           05 sw-sku-code                      pic x(15).
+           05 sw-return-reason-code            pic x(2).
+           05 sw-trans-date                    pic 9(8).
+      *
+       fd sorted-sl-file
            data record is input-line
-           record contains 36 characters.
+           record contains 46 characters.
       *
        01 input-line.
            05 input-rec-trans-code             pic x(1).
@@ -34,16 +70,44 @@
            05 input-rec-store-number           pic x(2).
            05 input-rec-invoice-number         pic x(9).
            05 input-rec-sku-code               pic x(15).
+           05 input-rec-return-reason-code     pic x(2).
+           05 input-rec-trans-date             pic 9(8).
       *
        fd output-file
            record contains 73 characters
            data record is print-line.
       *
        01 print-line                           pic x(73).
+      *
+       fd store-master-file
+           data record is store-master-record
+           record contains 36 characters.
+
+       01 store-master-record.
+           05 stm-store-number                 pic x(2).
+           05 stm-store-name                   pic x(20).
+           05 stm-tax-rate                     pic 9(2)v99.
+           05 filler                           pic x(10).
+      *
+      * Shared audit trail, appended to by each of programs 1-4 so a
+      * day's whole run chain can be reconciled end-to-end.
+       fd audit-trail-file
+           data record is audit-trail-record
+           record contains 51 characters.
+      *
+       01 audit-trail-record.
+           05 audit-program-name               pic x(10).
+           05 audit-run-date                   pic 9(6).
+           05 audit-run-time                   pic 9(7).
+           05 audit-input-count                pic 9(7).
+           05 audit-output-count-1             pic 9(7).
+           05 audit-output-count-2             pic 9(7).
+           05 audit-output-count-3             pic 9(7).
       *
        working-storage section.
       *
        77 WS-EOF-FLAGS                         pic XX.
+       77 ws-audit-file-status                 pic xx value spaces.
       *
        77 ws-pg-numbers                        pic 99 value 0.
        77 ws-c-for-lines                       pic 99 value zeroes.
@@ -57,32 +121,29 @@
        77 ws-total-percentage-of-cash          pic 99V99 value zeroes.
        77 ws-total-percentage-of-credit        pic 99V99 value zeroes.
        77 ws-total-percentage-of-debit         pic 99V99 value zeroes.
-       77 ws-tax-in-total                      pic 9(9)V99 value zero.
-       77 ws-total-number-of-stores            pic 99 value 06.
+       77 ws-total-number-of-stores            pic 99 value 0.
        77 ws-total-transaction-initially       pic 9(9)V99 value 0.
        77 ws-maximum-amount-of-trans           pic 9(9)V99 value 0.
        77 ws-minimum-amount-of-trans           pic 9(9)V99 value 0.
        77 ws-max-no-of-transaction-store       pic 99 value 00.
        77 ws-min-no-of-transaction-store       pic 99 value 00.
+       77 ws-store-tax-lookup-sub              pic 99 value 0.
+       77 ws-store-tax-rate-found              pic 9(2)v99 value 0.
       *
-       01 ws-total-trans-store-indi        occurs 6 times 
+       01 ws-total-trans-store-indi        occurs 20 times
            indexed by indx-for-store.
            05 ws-final-transaction-store       pic 9(9)V99 value 0.
-      *
-       01 ws-num-for-stores.
-           05 filler                           pic 99 value 01.
-           05 filler                           pic 99 value 02.
-           05 filler                           pic 99 value 03.
-           05 filler                           pic 99 value 04.
-           05 filler                           pic 99 value 05.
-           05 filler                           pic 99 value 12.
-      *
-       01 ws-store-num-const redefines ws-num-for-stores
-           occurs 6 times
-           indexed by index-const              pic 99.
-      *
-       01 ws-constants.
-           05 ws-tax-applicable                pic 99 value 13.
+           05 ws-store-tax-owing               pic 9(9)V99 value 0.
+      *
+      * Store master table, loaded into memory at program start-up
+      * from StoreMaster.dat instead of being hardcoded here.
+       77 ws-store-eof-flag                    pic x value 'n'.
+       01 ws-store-table.
+           05 ws-store-entry
+               occurs 20 times
+               indexed by index-const.
+               10 ws-store-num-const           pic 99.
+               10 ws-store-tbl-tax-rate        pic 9(2)v99.
       *
        01 ws-r-heading.
            05 filler                           pic x(25) value 
@@ -179,6 +240,24 @@
       *
        01 ws-blank-lines.
            05 filler                           pic x(73) value spaces.
+      *
+      * Store-break subtotal, printed each time the store number
+      * changes on the sorted S&L extract.
+       77 ws-prev-store-number                 pic x(2) value spaces.
+       77 ws-break-count                       pic 999 value 0.
+       77 ws-break-amount                      pic 9(7)v99 value 0.
+      *
+       01 ws-store-break-line.
+           05 filler                           pic x(18) value
+               "  Store Subtotal ".
+           05 ws-break-store-num-out           pic x(2).
+           05 filler                           pic x(9) value
+               "  Count: ".
+           05 ws-break-count-out               pic zz9.
+           05 filler                           pic x(10) value
+               "  Amount: ".
+           05 ws-break-amount-out              pic zzz,zz9.99.
+           05 filler                           pic x(21) value spaces.
       *
        01 ws-tno-s-and-l.
            05 filler                           pic x(35)
@@ -210,11 +289,20 @@
            05 ws-tper-debit-val                pic z9.99.
            05 filler                           pic x(1) value '%'.
       *
-       01 ws-tax-in-total-owing.
-           05 filler                           pic x(32) value
-               "Total tax owing                :".
-           05 filler                           pic x(3) value spaces.
-           05 ws-tax-in-total-value            pic $$,$$9.99.
+      * Tax owing broken out by store, at each store's own tax rate
+       01 ws-tax-breakdown-heading.
+           05 filler                           pic x(20) value
+               "Tax Owing By Store".
+           05 filler                           pic x(53) value spaces.
+      *
+       01 ws-tax-breakdown-line.
+           05 filler                           pic x(8) value
+               "  Store ".
+           05 ws-txb-store-out                 pic z9.
+           05 filler                           pic x(4) value
+               " -  ".
+           05 ws-txb-amt-out                   pic $$,$$9.99.
+           05 filler                           pic x(50) value spaces.
       *
        01 ws-store-num-with-highest-sl.
            05 filler                           pic x(49) value 
@@ -222,17 +310,53 @@
            05 ws-snum-w-h-sl-val               pic Z9.
       *
        01 ws-store-num-with-lowest-sl.
-           05 filler                           pic x(49) value 
+           05 filler                           pic x(49) value
                "Store num with lowest S&L  transaction Amount -  ".
            05 ws-snum-w-l-sl-val               pic Z9.
       *
+      * Full store ranking, highest S&L transaction amount to lowest
+       77 ws-rank-i                            pic 99 value 0.
+       77 ws-rank-j                            pic 99 value 0.
+       77 ws-rank-temp-store                   pic 99 value 0.
+       77 ws-rank-temp-amt                     pic 9(9)v99 value 0.
+
+       01 ws-rank-heading.
+           05 filler                           pic x(48) value
+               "Store Ranking - Highest to Lowest S&L Amount".
+           05 filler                           pic x(25) value spaces.
+
+       01 ws-rank-line.
+           05 filler                           pic x(7) value
+               "  Rank ".
+           05 ws-rank-num-out                  pic z9.
+           05 filler                           pic x(4) value spaces.
+           05 filler                           pic x(7) value
+               "Store #".
+           05 ws-rank-store-out                pic z9.
+           05 filler                           pic x(4) value spaces.
+           05 filler                           pic x(8) value
+               "Amount: ".
+           05 ws-rank-amt-out                  pic $$$,$$9.99.
+           05 filler                           pic x(31) value spaces.
+      *
       * Procedure Division
       *
        procedure division.
        000-main.
+      * Sort the S & L extract into store-number order, then invoice
+      * number within store, so the report can break on store number
+      * and print store subtotals.
+           sort sort-work-file
+               on ascending key sw-store-number
+               on ascending key sw-invoice-number
+               using input-file
+               giving sorted-sl-file.
+
       * Open files
-           open input  input-file.
+           open input  sorted-sl-file.
            open output output-file.
+
+           perform 105-load-store-master.
       * Move date and time
            accept ws-rh-date from date.
            accept ws-rh-time from time.
@@ -242,7 +366,7 @@
            write print-line from ws-r-heading-2
                after advancing 1 line.
       * Start reading input file
-           read input-file
+           read sorted-sl-file
                AT END move 't'             to WS-EOF-FLAGS
            end-read.
       * Process records
@@ -250,10 +374,39 @@
 
            perform 150-print-footer.
 
+           perform 180-write-audit-trail.
+
       * Close files and go back
-           close input-file output-file.
+           close sorted-sl-file output-file.
            goback.
       *
+      * Load Store Master File into working storage
+      *
+       105-load-store-master.
+           open input store-master-file.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+
+           perform 106-load-store-loop
+               until ws-store-eof-flag = 'y'.
+
+           close store-master-file.
+
+       106-load-store-loop.
+           if ws-total-number-of-stores < 20 then
+               add 1                       to ws-total-number-of-stores
+               move stm-store-number
+                   to ws-store-num-const(ws-total-number-of-stores)
+               move stm-tax-rate
+                   to ws-store-tbl-tax-rate(ws-total-number-of-stores)
+           end-if.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+      *
       * Process Each Line
       *
        100-process-line.
@@ -288,7 +441,7 @@
 
            perform 130-calculate-totals.
 
-           read input-file
+           read sorted-sl-file
                AT END move "t" to WS-EOF-FLAGS
                END-read.
       *
@@ -296,6 +449,17 @@
       *
        130-calculate-totals.
 
+      * Store-break check - print a subtotal line whenever the store
+      * number changes on the sorted extract.
+           if (ws-prev-store-number not = spaces) and
+              (input-rec-store-number not = ws-prev-store-number) then
+               perform 135-print-store-break
+           end-if.
+
+           move input-rec-store-number     to ws-prev-store-number.
+           add 1                           to ws-break-count.
+           add input-rec-trans-amount      to ws-break-amount.
+
            if (transac-is-s) then
                add 1 to ws-total-for-s
            else if (transac-is-l) then
@@ -316,10 +480,14 @@
                indx-for-store from 1 by 1
                until indx-for-store > ws-total-number-of-stores.
 
+      * Tax is figured at this record's own store's tax rate, not a
+      * single rate for every store.
+           perform 142-lookup-store-tax-rate.
+
            compute ws-tax-for-each-person ROUNDED =
-               (input-rec-trans-amount * ws-tax-applicable) / 100.
+               (input-rec-trans-amount * ws-store-tax-rate-found) / 100.
 
-           add ws-tax-for-each-person      to ws-tax-in-total.
+           perform 143-accumulate-store-tax.
 
            move input-rec-trans-code       to ws-trans-code.
            move input-rec-trans-amount     to ws-trans-amnt.
@@ -366,10 +534,55 @@
 
            end-if.
       *
+      * Look Up This Record's Store's Tax Rate
+      *
+       142-lookup-store-tax-rate.
+           move zero                       to ws-store-tax-rate-found.
+
+           perform varying ws-store-tax-lookup-sub from 1 by 1
+               until ws-store-tax-lookup-sub > ws-total-number-of-stores
+                   if (input-rec-store-number =
+                       ws-store-num-const(ws-store-tax-lookup-sub)) then
+                       move ws-store-tbl-tax-rate(
+                           ws-store-tax-lookup-sub)
+                           to ws-store-tax-rate-found
+                   end-if
+           end-perform.
+      *
+      * Add This Record's Tax Onto Its Own Store's Tax-Owing Total
+      *
+       143-accumulate-store-tax.
+           perform varying ws-store-tax-lookup-sub from 1 by 1
+               until ws-store-tax-lookup-sub > ws-total-number-of-stores
+                   if (input-rec-store-number =
+                       ws-store-num-const(ws-store-tax-lookup-sub)) then
+                       add ws-tax-for-each-person
+                           to ws-store-tax-owing(
+                               ws-store-tax-lookup-sub)
+                   end-if
+           end-perform.
+      *
+      * Print Store Subtotal
+      *
+       135-print-store-break.
+           move ws-prev-store-number       to ws-break-store-num-out.
+           move ws-break-count             to ws-break-count-out.
+           move ws-break-amount            to ws-break-amount-out.
+           write print-line from ws-store-break-line
+               after advancing 1 line.
+
+           move zeroes                     to ws-break-count.
+           move zeroes                     to ws-break-amount.
+      *
       * Print Footer
       *
        150-print-footer.
 
+      * Print the subtotal for the last store group on the extract
+           if ws-prev-store-number not = spaces then
+               perform 135-print-store-break
+           end-if.
+
            perform 160-processing-variables.
 
            move ws-total-for-sl            to ws-tno-s-and-l-val
@@ -390,19 +603,84 @@
            write print-line from ws-payment-t-per
                after advancing 2 line.
 
-           move ws-tax-in-total           to ws-tax-in-total-value.
-           write print-line from ws-tax-in-total-owing
+           write print-line from ws-tax-breakdown-heading
                after advancing 2 line.
 
-           move ws-max-no-of-transaction-store to 
+      * Printed in store-load order, before 170-rank-stores reorders
+      * ws-store-num-const - it does not reorder ws-store-tax-owing,
+      * so the two would no longer line up by store once that runs.
+           perform 145-print-store-tax
+               varying indx-for-store from 1 by 1
+               until indx-for-store > ws-total-number-of-stores.
+
+           move ws-max-no-of-transaction-store to
            ws-snum-w-h-sl-val.
            write print-line from ws-store-num-with-highest-sl
                after advancing 2 line.
 
-           move ws-min-no-of-transaction-store  to 
+           move ws-min-no-of-transaction-store  to
            ws-snum-w-l-sl-val.
            write print-line from ws-store-num-with-lowest-sl
                after advancing 1 line.
+
+           perform 170-rank-stores.
+
+           write print-line from ws-rank-heading
+               after advancing 2 line.
+
+           perform 175-print-rank-line
+               varying ws-rank-i from 1 by 1
+               until ws-rank-i > ws-total-number-of-stores.
+      *
+      * Print One Store's Tax-Owing Line
+      *
+       145-print-store-tax.
+           move ws-store-num-const(indx-for-store) to ws-txb-store-out.
+           move ws-store-tax-owing(indx-for-store) to ws-txb-amt-out.
+           write print-line from ws-tax-breakdown-line
+               after advancing 1 line.
+      *
+      * Rank Every Store By S&L Transaction Amount, Highest First
+      *
+       170-rank-stores.
+           perform varying ws-rank-i from 1 by 1
+               until ws-rank-i > ws-total-number-of-stores
+                   perform varying ws-rank-j from 1 by 1
+                       until ws-rank-j > ws-total-number-of-stores
+                           - ws-rank-i
+                           if (ws-final-transaction-store(ws-rank-j) <
+                               ws-final-transaction-store(
+                                   ws-rank-j + 1)) then
+                               move ws-store-num-const(ws-rank-j)
+                                   to ws-rank-temp-store
+                               move ws-store-num-const(ws-rank-j + 1)
+                                   to ws-store-num-const(ws-rank-j)
+                               move ws-rank-temp-store
+                                   to ws-store-num-const(ws-rank-j + 1)
+
+                               move ws-final-transaction-store(
+                                   ws-rank-j)
+                                   to ws-rank-temp-amt
+                               move ws-final-transaction-store(
+                                   ws-rank-j + 1)
+                                   to ws-final-transaction-store(
+                                       ws-rank-j)
+                               move ws-rank-temp-amt
+                                   to ws-final-transaction-store(
+                                       ws-rank-j + 1)
+                           end-if
+                   end-perform
+           end-perform.
+      *
+      * Print One Line Of The Store Ranking
+      *
+       175-print-rank-line.
+           move ws-rank-i                  to ws-rank-num-out.
+           move ws-store-num-const(ws-rank-i) to ws-rank-store-out.
+           move ws-final-transaction-store(ws-rank-i)
+               to ws-rank-amt-out.
+           write print-line from ws-rank-line
+               after advancing 1 line.
       *
       * Processing Variables
       *
@@ -419,5 +697,27 @@
 
            compute ws-total-percentage-of-debit rounded =
              (ws-total-for-debit * 100) / ws-total-for-sl.
+      *
+      * Append This Run's Counts To The Shared Audit Trail
+      *
+       180-write-audit-trail.
+           move "PROGRAM3"                 to audit-program-name.
+           move ws-rh-date                 to audit-run-date.
+           move ws-rh-time                 to audit-run-time.
+           move ws-total-for-sl            to audit-input-count.
+           move ws-total-for-sl            to audit-output-count-1.
+           move zeroes                     to audit-output-count-2.
+           move zeroes                     to audit-output-count-3.
+
+      * EXTEND requires the file to already exist - create it empty
+      * on the very first run of the day.
+           open extend audit-trail-file.
+           if ws-audit-file-status = "35" then
+               open output audit-trail-file
+               close audit-trail-file
+               open extend audit-trail-file
+           end-if.
+           write audit-trail-record.
+           close audit-trail-file.
 
        end program program3.
\ No newline at end of file

@@ -14,12 +14,19 @@
            select print-file
                assign "../../../data/returns_report.out"
                organization is line sequential.
+           select store-master-file
+               assign "../../../data/StoreMaster.dat"
+               organization is line sequential.
+           select audit-trail-file
+               assign "../../../data/AuditTrail.dat"
+               organization is line sequential
+               file status is ws-audit-file-status.
       *
        data division.
        file section.
        fd data-file
            data record is input-line
-           record contains 36 characters.
+           record contains 46 characters.
       *
        01 input-line.
            05 input-rec-trans-code             pic x(1).
@@ -31,18 +38,50 @@
            05 input-rec-store-number           pic x(2).
            05 input-rec-invoice-number         pic x(9).
            05 input-rec-sku-code               pic x(15).
+           05 input-rec-return-reason-code     pic x(2).
+               88 reason-is-defective          value "DE".
+               88 reason-is-wrong-size         value "WS".
+               88 reason-is-no-receipt         value "NR".
+               88 reason-is-other              value "OT".
+           05 input-rec-trans-date             pic 9(8).
       *
        fd print-file
            record contains 73 characters
            data record is print-line.
       *
        01 print-line                           pic x(73).
+      *
+       fd store-master-file
+           data record is store-master-record
+           record contains 36 characters.
+
+       01 store-master-record.
+           05 stm-store-number                 pic x(2).
+           05 stm-store-name                   pic x(20).
+           05 stm-tax-rate                     pic 9(2)v99.
+           05 filler                           pic x(10).
+      *
+      * Shared audit trail, appended to by each of programs 1-4 so a
+      * day's whole run chain can be reconciled end-to-end.
+       fd audit-trail-file
+           data record is audit-trail-record
+           record contains 51 characters.
+      *
+       01 audit-trail-record.
+           05 audit-program-name               pic x(10).
+           05 audit-run-date                   pic 9(6).
+           05 audit-run-time                   pic 9(7).
+           05 audit-input-count                pic 9(7).
+           05 audit-output-count-1             pic 9(7).
+           05 audit-output-count-2             pic 9(7).
+           05 audit-output-count-3             pic 9(7).
       *
       * Working storage section
       *
        working-storage section.
 
        77 ws-eof-flag                          pic XX.
+       77 ws-audit-file-status                 pic xx value spaces.
        77 ws-page-num                          pic 99 value 0.
        77 ws-line-count                        pic 99.
        77 ws-tax-indi                          pic 9(5)V99.
@@ -64,23 +103,137 @@
            value zeroes.
        77 ws-total-trans-amount-calc           pic 9(6)V99.
        77 ws-tax-applicable                    pic 99 value 13.
-
-       01 ws-total-tran-per-store occurs 6 times
+       77 ws-print-store-limit                 pic 99 value 6.
+       77 ws-hdr-sub                           pic 99 value 0.
+
+      * High-dollar return exception threshold, operator-settable the
+      * same way program1's rejection-rate threshold is.
+       77 ws-exception-threshold               pic 9(5)v99
+           value 500.00.
+       77 ws-exception-threshold-parm          pic x(7).
+       77 ws-exception-cnt                     pic 9(3) value 0.
+       77 ws-exc-print-sub                     pic 9(3) value 0.
+
+       01 ws-total-tran-per-store occurs 20 times
            indexed by index-store.
            05 ws-total-tran-store              pic 9(9)V99
                value zeroes.
 
-       01 ws-store-numbers.
-           05 filler                           pic 99 value 01.
-           05 filler                           pic 99 value 02.
-           05 filler                           pic 99 value 03.
-           05 filler                           pic 99 value 04.
-           05 filler                           pic 99 value 05.
-           05 filler                           pic 99 value 12.
-
-       01 ws-store-num-const redefines ws-store-numbers
-           occurs 6 times
-           indexed by index-const              pic 99.
+      * Store master table, loaded into memory at program start-up
+      * from StoreMaster.dat instead of being hardcoded here.
+       77 ws-store-eof-flag                    pic x value 'n'.
+       77 ws-total-number-of-stores            pic 99 value 0.
+       01 ws-store-table.
+           05 ws-store-entry
+               occurs 20 times
+               indexed by index-const.
+               10 ws-store-num-const           pic 99.
+               10 ws-store-tbl-tax-rate        pic 9(2)v99.
+
+      * Return-reason-code breakdown table. The codes and their
+      * descriptions are fixed by company policy, so they are carried
+      * as literal constants (via REDEFINES) rather than a master
+      * file, the same way the report headings below hardcode their
+      * store-column labels.
+       77 ws-reason-sub                        pic 9 value 0.
+       77 ws-reason-found-flag                 pic x value 'n'.
+           88 reason-code-found                value 'y'.
+       77 ws-unmatched-reason-cnt              pic 9(5) value 0.
+       77 ws-unmatched-reason-amt              pic 9(9)v99 value 0.
+
+       01 ws-reason-code-consts.
+           05 filler                           pic x(2) value "DE".
+           05 filler                           pic x(2) value "WS".
+           05 filler                           pic x(2) value "NR".
+           05 filler                           pic x(2) value "OT".
+       01 ws-reason-code-const-tbl redefines
+           ws-reason-code-consts.
+           05 ws-reason-code-const             pic x(2)
+               occurs 4 times.
+
+       01 ws-reason-code-descs.
+           05 filler                           pic x(14) value
+               "Defective".
+           05 filler                           pic x(14) value
+               "Wrong Size".
+           05 filler                           pic x(14) value
+               "No Receipt".
+           05 filler                           pic x(14) value
+               "Other".
+       01 ws-reason-code-desc-tbl redefines
+           ws-reason-code-descs.
+           05 ws-reason-code-desc              pic x(14)
+               occurs 4 times.
+
+       01 ws-reason-code-counts.
+           05 ws-reason-code-cnt               pic 9(5) value 0
+               occurs 4 times.
+       01 ws-reason-code-amounts.
+           05 ws-reason-code-amt               pic 9(9)v99 value 0
+               occurs 4 times.
+
+       01 ws-reason-breakdown-heading          pic x(73) value
+           "Return Reason Breakdown".
+
+       01 ws-reason-breakdown-line.
+           05 filler                           pic x(2) value spaces.
+           05 ws-rb-desc                       pic x(14).
+           05 filler                           pic x(4) value spaces.
+           05 ws-rb-count                      pic zzz9.
+           05 filler                           pic x(4) value spaces.
+           05 ws-rb-amount                     pic $$$,$$9.99.
+           05 filler                           pic x(35) value spaces.
+
+      * Returns whose amount exceeds ws-exception-threshold, held
+      * until the footer so they can be listed together in their own
+      * section rather than buried in the 20-line detail pages.
+       01 ws-exception-table.
+           05 ws-exception-entry occurs 999 times.
+               10 ws-exc-store                 pic x(2).
+               10 ws-exc-invoice                pic x(9).
+               10 ws-exc-amount                pic 9(5)v99.
+               10 ws-exc-reason                pic x(2).
+
+       01 ws-exception-heading.
+           05 filler                           pic x(31) value
+               "High-Dollar Return Exceptions ".
+           05 filler                           pic x(12) value
+               "(threshold: ".
+           05 ws-exc-threshold-disp            pic $$$,$$9.99.
+           05 filler                           pic x(1) value ")".
+           05 filler                           pic x(19) value spaces.
+
+       01 ws-exception-none-line               pic x(73) value
+           "  No returns exceeded the exception threshold.".
+
+       01 ws-exception-line.
+           05 filler                           pic x(2) value spaces.
+           05 filler                           pic x(7) value
+               "Store: ".
+           05 ws-exc-store-out                 pic x(2).
+           05 filler                           pic x(3) value spaces.
+           05 filler                           pic x(9) value
+               "Invoice: ".
+           05 ws-exc-invoice-out                pic x(9).
+           05 filler                           pic x(3) value spaces.
+           05 filler                           pic x(8) value
+               "Amount: ".
+           05 ws-exc-amount-out                pic $$$,$$9.99.
+           05 filler                           pic x(3) value spaces.
+           05 filler                           pic x(8) value
+               "Reason: ".
+           05 ws-exc-reason-out                pic x(2).
+           05 filler                           pic x(8) value spaces.
+
+       01 ws-reason-breakdown-unmatched.
+           05 filler                           pic x(2) value spaces.
+           05 filler                           pic x(14) value
+               "Unclassified".
+           05 filler                           pic x(4) value spaces.
+           05 ws-rbu-count                     pic zzz9.
+           05 filler                           pic x(4) value spaces.
+           05 ws-rbu-amount                    pic $$$,$$9.99.
+           05 filler                           pic x(35) value spaces.
 
        01 ws-report-heading.
            05 filler                           pic x(25) value 
@@ -214,20 +367,19 @@
                "Store number with lowest  return transaction - ".
            05 ws-snum-w-l-R-val                pic Z9.
 
+      * Store-column labels, built at run time from the store master
+      * table (see 107-build-store-headers) so a column is always
+      * headed by the store number whose totals actually appear
+      * under it, whatever order StoreMaster loads in.
+       01 ws-store-hdr-build.
+           05 filler                           pic x(7) value
+               "Store #".
+           05 ws-store-hdr-num                 pic z9.
+           05 filler                           pic x(3) value spaces.
+
        01 ws-store-totals-heading.
            05 filler                           pic x(2) value spaces.
-           05 filler                           pic x(12) value 
-               "Store #1".
-           05 filler                           pic x(12) value 
-               "Store #2".
-           05 filler                           pic x(12) value 
-               "Store #3".
-           05 filler                           pic x(12) value 
-               "Store #4".
-           05 filler                           pic x(12) value 
-               "Store #5".
-           05 filler                           pic x(12) value 
-               "Store #12".
+           05 ws-sth-store-col occurs 6 times  pic x(12) value spaces.
 
        01 ws-store-totals.
            05 ws-total-line-r-store-num
@@ -244,6 +396,17 @@
            open input data-file.
            open output print-file.
 
+           perform 105-load-store-master.
+           perform 107-build-store-headers.
+
+      * Operator-set exception threshold, default $500.00
+           accept ws-exception-threshold-parm from command-line.
+           if (ws-exception-threshold-parm is numeric) and
+              (ws-exception-threshold-parm > zero) then
+               move ws-exception-threshold-parm
+                   to ws-exception-threshold
+           end-if.
+
            accept ws-rh-date from date.
            accept ws-rh-time from time.
       *
@@ -261,9 +424,53 @@
 
            perform 120-print-footer.
 
+           perform 198-write-audit-trail.
+
       * Close files
            close data-file print-file.
            goback.
+      *
+      * Load Store Master File into working storage
+      *
+       105-load-store-master.
+           open input store-master-file.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+
+           perform 106-load-store-loop
+               until ws-store-eof-flag = 'y'.
+
+           close store-master-file.
+
+           if ws-total-number-of-stores < ws-print-store-limit then
+               move ws-total-number-of-stores to ws-print-store-limit
+           end-if.
+
+       106-load-store-loop.
+           if ws-total-number-of-stores < 20 then
+               add 1                       to ws-total-number-of-stores
+               move stm-store-number
+                   to ws-store-num-const(ws-total-number-of-stores)
+               move stm-tax-rate
+                   to ws-store-tbl-tax-rate(ws-total-number-of-stores)
+           end-if.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+      *
+      * Build The Store-Column Report Labels From The Store Table
+      *
+       107-build-store-headers.
+           perform 108-build-store-header-col
+               varying ws-hdr-sub from 1 by 1
+               until ws-hdr-sub > ws-print-store-limit.
+
+       108-build-store-header-col.
+           move ws-store-num-const(ws-hdr-sub) to ws-store-hdr-num.
+           move ws-store-hdr-build to ws-sth-store-col(ws-hdr-sub).
 
        110-process-lines.
 
@@ -300,7 +507,7 @@
       * Copy transaction amounts to output variables
            perform 125-moving-totals varying ws-tl-r-index
                from 1 by 1
-               until ws-tl-r-index = 7.
+               until ws-tl-r-index > ws-print-store-limit.
 
            move ws-total-trans-amount-calc
                to ws-tt-amount-val.
@@ -332,6 +539,9 @@
            move ws-lowest-trans-store to ws-snum-w-l-R-val.
            write print-line from ws-store-num-with-lowest-R
              after advancing 1 line.
+
+           perform 177-print-exceptions.
+           perform 190-print-reason-breakdown.
       *
       * Moving totals to output variables
       *
@@ -379,7 +589,7 @@
            set index-store                 to 1
 
            perform 170-process-stores varying index-store from 1 BY 1
-               until index-store = 7.
+               until index-store > ws-total-number-of-stores.
 
            compute ws-tax-indi rounded =
                (input-rec-trans-amount * ws-tax-applicable) / 100.
@@ -396,6 +606,9 @@
 
            write print-line from ws-report-details
                after advancing 1 line.
+
+           perform 180-tally-reason-code.
+           perform 178-check-exception.
       *
       * Processing each store
       *
@@ -426,5 +639,122 @@
                        to ws-lowest-trans-amount
                end-if
            end-if.
+      *
+      * Hold high-dollar returns for the exception section printed
+      * in the footer
+      *
+       178-check-exception.
+           if (input-rec-trans-amount > ws-exception-threshold) and
+              (ws-exception-cnt < 999) then
+               add 1                       to ws-exception-cnt
+               move input-rec-store-number
+                   to ws-exc-store(ws-exception-cnt)
+               move input-rec-invoice-number
+                   to ws-exc-invoice(ws-exception-cnt)
+               move input-rec-trans-amount
+                   to ws-exc-amount(ws-exception-cnt)
+               move input-rec-return-reason-code
+                   to ws-exc-reason(ws-exception-cnt)
+           end-if.
+      *
+      * Print the high-dollar return exception section
+      *
+       177-print-exceptions.
+           move ws-exception-threshold to ws-exc-threshold-disp.
+           write print-line from ws-exception-heading
+               after advancing 2 line.
+
+           if ws-exception-cnt = 0 then
+               write print-line from ws-exception-none-line
+                   after advancing 1 line
+           else
+               perform 179-print-exception-line
+                   varying ws-exc-print-sub from 1 by 1
+                   until ws-exc-print-sub > ws-exception-cnt
+           end-if.
+
+       179-print-exception-line.
+           move ws-exc-store(ws-exc-print-sub)
+               to ws-exc-store-out.
+           move ws-exc-invoice(ws-exc-print-sub)
+               to ws-exc-invoice-out.
+           move ws-exc-amount(ws-exc-print-sub)
+               to ws-exc-amount-out.
+           move ws-exc-reason(ws-exc-print-sub)
+               to ws-exc-reason-out.
+           write print-line from ws-exception-line
+               after advancing 1 line.
+      *
+      * Tally the current return record's reason code against the
+      * fixed reason-code table for the breakdown report
+      *
+       180-tally-reason-code.
+           move 'n' to ws-reason-found-flag.
+
+           perform 185-match-reason-code
+               varying ws-reason-sub from 1 by 1
+               until ws-reason-sub > 4.
+
+           if not reason-code-found then
+               add 1                       to ws-unmatched-reason-cnt
+               add input-rec-trans-amount
+                   to ws-unmatched-reason-amt
+           end-if.
+
+       185-match-reason-code.
+           if (input-rec-return-reason-code =
+               ws-reason-code-const(ws-reason-sub)) then
+               add 1                       to
+                   ws-reason-code-cnt(ws-reason-sub)
+               add input-rec-trans-amount
+                   to ws-reason-code-amt(ws-reason-sub)
+               move 'y'                    to ws-reason-found-flag
+           end-if.
+      *
+      * Print the return-reason-code breakdown section
+      *
+       190-print-reason-breakdown.
+           write print-line from ws-reason-breakdown-heading
+               after advancing 2 line.
+
+           perform 195-print-reason-line
+               varying ws-reason-sub from 1 by 1
+               until ws-reason-sub > 4.
+
+           if ws-unmatched-reason-cnt > 0 then
+               move ws-unmatched-reason-cnt to ws-rbu-count
+               move ws-unmatched-reason-amt to ws-rbu-amount
+               write print-line from ws-reason-breakdown-unmatched
+                   after advancing 1 line
+           end-if.
+
+       195-print-reason-line.
+           move ws-reason-code-desc(ws-reason-sub) to ws-rb-desc.
+           move ws-reason-code-cnt(ws-reason-sub)  to ws-rb-count.
+           move ws-reason-code-amt(ws-reason-sub)  to ws-rb-amount.
+           write print-line from ws-reason-breakdown-line
+               after advancing 1 line.
+      *
+      * Append This Run's Counts To The Shared Audit Trail
+      *
+       198-write-audit-trail.
+           move "PROGRAM4"                 to audit-program-name.
+           move ws-rh-date                 to audit-run-date.
+           move ws-rh-time                 to audit-run-time.
+           move ws-total-R                 to audit-input-count.
+           move ws-total-R                 to audit-output-count-1.
+           move ws-exception-cnt           to audit-output-count-2.
+           move zeroes                     to audit-output-count-3.
+
+      * EXTEND requires the file to already exist - create it empty
+      * on the very first run of the day.
+           open extend audit-trail-file.
+           if ws-audit-file-status = "35" then
+               open output audit-trail-file
+               close audit-trail-file
+               open extend audit-trail-file
+           end-if.
+           write audit-trail-record.
+           close audit-trail-file.
 
        end program program4.
\ No newline at end of file

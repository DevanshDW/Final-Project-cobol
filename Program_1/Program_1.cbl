@@ -25,31 +25,44 @@
             select valid-data-file
                assign to '../../../data/ValidData.dat'
                organization is line sequential.
+
+            select sku-master-file
+               assign to '../../../data/SKUMaster.dat'
+               organization is line sequential.
+
+            select store-master-file
+               assign to '../../../data/StoreMaster.dat'
+               organization is line sequential.
+
+            select checkpoint-file
+               assign to '../../../data/Program1Checkpoint.dat'
+               organization is line sequential
+               file status is ws-ckpt-file-status.
+
+            select audit-trail-file
+               assign to '../../../data/AuditTrail.dat'
+               organization is line sequential
+               file status is ws-audit-file-status.
       *
        data division.
        file section.
       *
        fd input-file
            data record is input-record
-           record contains 36 characters.
+           record contains 46 characters.
       *
        01 input-record.
            05 input-record-trans-code          pic x(1).
                88 transac-is-s value "S".
                88 transac-is-r value "R".
                88 transac-is-l value "L".
+               88 transac-is-v value "V".
            05 input-record-transac-amount      pic 9(5)v99.
            05 input-record-pay-type            pic x(2).
                88 type-is-CA value "CA".
                88 type-is-CR value "CR".
                88 type-is-DB value "DB".
            05 input-record-stor-number         pic x(2).
-               88 store-is-01 value "01".
-               88 store-is-02 value "02".
-               88 store-is-03 value "03".
-               88 store-is-04 value "04".
-               88 store-is-05 value "05".
-               88 store-is-12 value "12".
            05 input-record-invoice-number      pic x(9).
            05 define-invoice-number redefines
                input-record-invoice-number.
@@ -62,6 +75,12 @@
                10 invoice-dash                 pic x(1).
                10 invoice-number               pic 9(6).
            05 input-record-SKU-code            pic x(15).
+           05 input-record-return-reason-code  pic x(2).
+               88 reason-is-defective          value "DE".
+               88 reason-is-wrong-size         value "WS".
+               88 reason-is-no-receipt         value "NR".
+               88 reason-is-other              value "OT".
+           05 input-record-trans-date          pic 9(8).
 
       * Change characters for data line
        fd error-report-file
@@ -72,16 +91,89 @@
       * Change characters for data line
        fd invalid-data-file
            data record is invalid-data-line
-           record contains 36 characters.
-       01 invalid-data-line                    pic x(36).
+           record contains 46 characters.
+       01 invalid-data-line                    pic x(46).
 
       * Change characters for data line
        fd valid-data-file
            data record is valid-data-line
+           record contains 46 characters.
+       01 valid-data-line                      pic x(46).
+
+      * Change characters for data line
+       fd sku-master-file
+           data record is sku-master-record
            record contains 36 characters.
-       01 valid-data-line                      pic x(36).
+      *
+       01 sku-master-record.
+           05 skm-sku-code                     pic x(15).
+           05 skm-description                  pic x(20).
+           05 skm-status                       pic x(1).
+               88 skm-active                   value "A".
+               88 skm-discontinued             value "D".
+
+      * Change characters for data line
+       fd store-master-file
+           data record is store-master-record
+           record contains 36 characters.
+      *
+       01 store-master-record.
+           05 stm-store-number                 pic x(2).
+           05 stm-store-name                   pic x(20).
+           05 stm-tax-rate                     pic 9(2)v99.
+           05 filler                           pic x(10).
+
+      * Change characters for data line
+      * Carries the error-frequency counters forward too, so a
+      * restarted run's Error Frequency Summary still reflects the
+      * portion of the run before the restart point, not just what
+      * happened after it.
+       fd checkpoint-file
+           data record is checkpoint-record
+           record contains 45 characters.
+      *
+       01 checkpoint-record.
+           05 ckpt-record-number               pic 9(3).
+           05 ckpt-valid-count                 pic 9(3).
+           05 ckpt-invalid-count               pic 9(3).
+           05 ckpt-freq-transaction-code        pic 9(3).
+           05 ckpt-freq-amount-not-numeric      pic 9(3).
+           05 ckpt-freq-payment-type            pic 9(3).
+           05 ckpt-freq-store-number            pic 9(3).
+           05 ckpt-freq-same-invoice-xx         pic 9(3).
+           05 ckpt-freq-invoice-xx              pic 9(3).
+           05 ckpt-freq-dash-dislocated         pic 9(3).
+           05 ckpt-freq-invoice-non-numeric     pic 9(3).
+           05 ckpt-freq-invoice-range           pic 9(3).
+           05 ckpt-freq-sku-code                pic 9(3).
+           05 ckpt-freq-duplicate-invoice       pic 9(3).
+           05 ckpt-freq-trans-date-period       pic 9(3).
+
+      * Shared audit trail, appended to by each of programs 1-4 so a
+      * day's whole run chain can be reconciled end-to-end.
+       fd audit-trail-file
+           data record is audit-trail-record
+           record contains 51 characters.
+      *
+       01 audit-trail-record.
+           05 audit-program-name                pic x(10).
+           05 audit-run-date                    pic 9(6).
+           05 audit-run-time                    pic 9(7).
+           05 audit-input-count                 pic 9(7).
+           05 audit-output-count-1              pic 9(7).
+           05 audit-output-count-2              pic 9(7).
+           05 audit-output-count-3              pic 9(7).
 
        working-storage section.
+      *
+       77 ws-ckpt-file-status                  pic xx value spaces.
+       77 ws-audit-file-status                 pic xx value spaces.
+       77 ws-ckpt-eof-flag                     pic x value 'n'.
+       77 ws-checkpoint-interval               pic 9(3) value 25.
+       77 ws-restart-point                     pic 9(3) value 0.
+       77 ws-skip-count                        pic 9(3) value 0.
+       77 ws-ckpt-quotient                     pic 9(3) value 0.
+       77 ws-ckpt-remainder                    pic 9(3) value 0.
 
        77 ws-eof-flag                          pic x value 'n'.
        77 ws-error-count                       pic 99 value 0.
@@ -94,15 +186,91 @@
            05 ws-invoice-alpha-1               pic x.
            05 ws-invoice-alpha-2               pic x.
 
+      * Invoice numbers seen so far this run, used to catch
+      * duplicate transactions (same store + same invoice number).
+       77 ws-invoice-hist-cnt                  pic 9(3) value 0.
+       77 ws-invoice-hist-sub                  pic 9(3) value 0.
+       77 ws-duplicate-invoice-flag            pic x value 'n'.
+           88 duplicate-invoice-found          value 'y'.
+       01 ws-invoice-history.
+           05 ws-invoice-hist-entry            occurs 999 times.
+               10 ws-hist-store                pic x(2).
+               10 ws-hist-invoice               pic x(9).
+
+      * SKU master table, loaded into memory at program start-up
+      * and searched for every input record.
+       77 ws-sku-eof-flag                      pic x value 'n'.
+       77 ws-sku-tbl-cnt                       pic 9(4) value 0.
+       77 ws-sku-tbl-sub                       pic 9(4) value 0.
+       77 ws-sku-found-flag                    pic x value 'n'.
+           88 sku-found                        value 'y'.
+       01 ws-sku-table.
+           05 ws-sku-entry                     occurs 2000 times.
+               10 ws-sku-tbl-code              pic x(15).
+               10 ws-sku-tbl-status            pic x(1).
+
+      * Store master table, loaded into memory at program start-up
+      * and searched for every input record.
+       77 ws-store-eof-flag                    pic x value 'n'.
+       77 ws-store-tbl-cnt                     pic 99 value 0.
+       77 ws-store-tbl-sub                     pic 99 value 0.
+       77 ws-store-found-flag                  pic x value 'n'.
+           88 store-found                      value 'y'.
+       77 ws-trans-date-period-flag            pic x value 'n'.
+           88 trans-date-in-period             value 'y'.
+       01 ws-store-table.
+           05 ws-store-entry                   occurs 20 times.
+               10 ws-store-tbl-number          pic x(2).
+               10 ws-store-tbl-tax-rate        pic 9(2)v99.
+
+      * Abort-the-run threshold: if the invalid-record rate climbs
+      * above this percentage the run is stopped and ValidData.dat
+      * is removed rather than left looking like a completed run.
+       77 ws-abort-flag                        pic x value 'n'.
+           88 run-aborted                      value 'y'.
+       77 ws-reject-threshold-pct              pic 999 value 25.
+       77 ws-threshold-parm                    pic x(3).
+       77 ws-min-sample-size                   pic 9(3) value 20.
+       77 ws-reject-rate                       pic 999 value 0.
+       77 ws-delete-file-name                  pic x(40) value
+           "../../../data/ValidData.dat".
+       77 ws-ckpt-delete-file-name             pic x(40) value
+           "../../../data/Program1Checkpoint.dat".
+
+      * Business period for the transaction-date check below: any
+      * record dated outside the current calendar month is rejected.
+       01 ws-current-yyyymmdd                  pic 9(8) value 0.
+       01 ws-current-yyyymmdd-r
+           redefines ws-current-yyyymmdd.
+           05 ws-cur-year                      pic 9(4).
+           05 ws-cur-month                     pic 99.
+           05 ws-cur-day                       pic 99.
+       01 ws-trans-date-work                   pic 9(8) value 0.
+       01 ws-trans-date-work-r
+           redefines ws-trans-date-work.
+           05 ws-trans-year                    pic 9(4).
+           05 ws-trans-month                   pic 99.
+           05 ws-trans-day                     pic 99.
+
+       01 ws-abort-message.
+           05 filler                           pic x(19) value
+               "*** RUN ABORTED - ".
+           05 ws-abt-reject-rate                pic zz9.
+           05 filler                           pic x(29) value
+               "% invalid exceeds threshold ".
+           05 ws-abt-threshold                 pic zz9.
+           05 filler                           pic x(24) value
+               "% - ValidData.dat purged".
+
        01 ws-errors.
-           05 ws-invalid-transaction-code      pic x(38) value
-               "Transaction code is invalid.S,R,L only".
+           05 ws-invalid-transaction-code      pic x(41) value
+               "Transaction code is invalid.S,R,L,V only".
            05 ws-transac-not-numeric           pic x(36) value
                "Transaction amount should be numeric".
            05 ws-invalid-payment-type          pic x(46) value
                "Payment type must be either 'CA','CR' or 'DB'".
-           05 ws-invlid-store-number           pic x(42) value
-               "Store number should be from 01 to 05 or 12".
+           05 ws-invlid-store-number           pic x(47) value
+               "Store number not found on the store master file".
            05 ws-same-invoice-XX               pic x(36) value
                "First two characters cannot be same".
            05 ws-invalid-invoice-XX            pic x(44) value
@@ -113,8 +281,37 @@
                "Invoice number should be between 900000 & 100000".
            05 ws-invoice-number-is-non-num     pic x(48) value
                "Invoice number must be numeric".
-           05 ws-invalid-SKU-code              pic x(36) value
-               "SKU code cannot be empty.".
+           05 ws-invalid-SKU-code              pic x(46) value
+               "SKU code not found on the SKU master file.".
+           05 ws-duplicate-invoice-number       pic x(52) value
+               "Duplicate invoice number for this store this run.".
+           05 ws-trans-date-outside-period      pic x(50) value
+               "Transaction date is outside the business period.".
+
+      * Error-frequency counters, one per error type above, so the
+      * report can print a summary of how often each error occurred.
+       01 ws-error-frequency.
+           05 ws-freq-transaction-code         pic 9(3) value 0.
+           05 ws-freq-amount-not-numeric       pic 9(3) value 0.
+           05 ws-freq-payment-type             pic 9(3) value 0.
+           05 ws-freq-store-number             pic 9(3) value 0.
+           05 ws-freq-same-invoice-xx          pic 9(3) value 0.
+           05 ws-freq-invoice-xx               pic 9(3) value 0.
+           05 ws-freq-dash-dislocated          pic 9(3) value 0.
+           05 ws-freq-invoice-non-numeric      pic 9(3) value 0.
+           05 ws-freq-invoice-range            pic 9(3) value 0.
+           05 ws-freq-sku-code                 pic 9(3) value 0.
+           05 ws-freq-duplicate-invoice        pic 9(3) value 0.
+           05 ws-freq-trans-date-period        pic 9(3) value 0.
+
+       01 ws-freq-heading                      pic x(73) value
+           "Error Frequency Summary".
+
+       01 ws-freq-line.
+           05 ws-freq-description               pic x(50).
+           05 filler                            pic x(3).
+           05 ws-freq-print-count               pic zz9.
+           05 filler                            pic x(17).
 
        01 ws-data-tally-line.
            05 filler                           pic x(15) value 
@@ -147,26 +344,59 @@
            05 filler                           pic x(9) value 
                "Record  :".
            05 ws-record-num-data               pic 9(3).
-           05 filler                           pic x(10).
-           05 ws-original-record               pic x(36).
+           05 filler                           pic x(4).
+           05 ws-original-record               pic x(46).
            05 filler                           pic x(6).
       *
       * Procedure Division
       *
        procedure division.
        000-main.
-      * Open files
-           open input input-file,
-             output error-report-file, invalid-data-file,
-             valid-data-file.
+      * Restart support - resume where a prior abended run left off.
+      * This has to happen before the files below are opened so a
+      * restart can extend the prior run's output instead of
+      * truncating it.
+           perform 070-check-for-restart.
+
+      * Open files - on a restart, extend the error/valid/invalid
+      * files created by the run being resumed instead of truncating
+      * them; a fresh run opens them output as always.
+           open input input-file.
+           if ws-restart-point > 0 then
+               open extend error-report-file, invalid-data-file,
+                   valid-data-file
+           else
+               open output error-report-file, invalid-data-file,
+                   valid-data-file
+           end-if.
+
+           perform 050-load-sku-master.
+           perform 060-load-store-master.
 
            accept ws-current-date from date.
            accept ws-current-time from time.
+           accept ws-current-yyyymmdd from date yyyymmdd.
 
-           write error-report-line         from ws-heading-line-1.
-           write error-report-line         from ws-heading-line-2.
+      * Operator-set rejection-rate threshold, default 25%
+           accept ws-threshold-parm from command-line.
+           if (ws-threshold-parm is numeric) and
+              (ws-threshold-parm > zero) then
+               move ws-threshold-parm      to ws-reject-threshold-pct
+           end-if.
+
+      * The report heading is only written once - a restart appends
+      * to the heading the original run already wrote.
+           if ws-restart-point = 0 then
+               write error-report-line     from ws-heading-line-1
+               write error-report-line     from ws-heading-line-2
       * Move spaces to ws-seperator.
-           write error-report-line         from ws-seperator.
+               write error-report-line     from ws-seperator
+           end-if.
+
+           if ws-restart-point > 0 then
+               perform 080-skip-processed-records
+           end-if.
+
       * Read first record
            read input-file
                at end
@@ -175,17 +405,33 @@
       * Perform 100 process logics
            perform 100-process-logic
                varying ws-page-count       from 1 by 1
-                   until ws-eof-flag = 'y'.
+                   until ws-eof-flag = 'y' or run-aborted.
 
+           if run-aborted then
+               perform 900-abort-run
+           else
+               move ws-valid-record        to ws-prt-valid-records
+               move ws-invalid-record      to ws-prt-invalid-records
 
-           move ws-valid-record            to ws-prt-valid-records.
-           move ws-invalid-record          to ws-prt-invalid-records.
+               write error-report-line     from ws-data-tally-line
 
-           write error-report-line         from ws-data-tally-line.
+               perform 360-print-error-summary
 
-           close input-file
-               error-report-file, invalid-data-file,
-               valid-data-file.
+               close input-file
+                   error-report-file, invalid-data-file,
+                   valid-data-file
+
+               perform 370-write-audit-trail
+
+      * The run completed clean, so the checkpoint is no longer
+      * needed - remove it so the next run starts from scratch.
+      * CBL_DELETE_FILE leaves its own completion status in
+      * RETURN-CODE (non-zero when there was no checkpoint file to
+      * remove) - reset it so a clean run always exits with a good
+      * condition code.
+               call "CBL_DELETE_FILE" using ws-ckpt-delete-file-name
+               move 0                      to return-code
+           end-if.
 
            stop run.
       *
@@ -194,7 +440,7 @@
        100-process-logic.
       * Perform validation for each lines
            perform 300-validation
-               until ws-eof-flag = 'y'.
+               until ws-eof-flag = 'y' or run-aborted.
       *
       * Validation Procedure
       *
@@ -206,10 +452,12 @@
       * Keep track of record number
            add 1                           to ws-record-number.
       * Check the transac code
-           if (transac-is-s or transac-is-l or transac-is-r) then
+           if (transac-is-s or transac-is-l or transac-is-r or
+               transac-is-v) then
       * Valid record
            else
                add 1                       to ws-error-count
+               add 1                       to ws-freq-transaction-code
                write error-report-line     from
                    ws-invalid-transaction-code
            end-if.
@@ -220,6 +468,7 @@
                write error-report-line     from
                    ws-transac-not-numeric
                add 1                       to ws-error-count
+               add 1                       to ws-freq-amount-not-numeric
            end-if.
 
       * Check the payment type
@@ -228,14 +477,15 @@
                write error-report-line     from
                    ws-invalid-payment-type
                add 1                       to ws-error-count
+               add 1                       to ws-freq-payment-type
            end-if.
-      * Check the store  number
-           if (store-is-01 or store-is-02 or store-is-03 or
-               store-is-04 or store-is-05 or store-is-12) then
-           else
+      * Check the store number against the store master file
+           perform 330-validate-store-number.
+           if not store-found then
                write error-report-line     from
                    ws-invlid-store-number
                add 1                       to ws-error-count
+               add 1                       to ws-freq-store-number
            end-if.
       * Check for invoice number
            if (alpha-is-AA or alpha-is-BB or alpha-is-CC or
@@ -243,6 +493,7 @@
                write error-report-line     from
                  ws-same-invoice-XX
                add 1                       to ws-error-count
+               add 1                       to ws-freq-same-invoice-xx
            end-if.
       * Check if invoice number is A B C D or E
            if((ws-invoice-alpha-1 = "A" or ws-invoice-alpha-1 = "B" or
@@ -255,6 +506,7 @@
            else
                write error-report-line     from ws-invalid-invoice-XX
                add 1 to ws-error-count
+               add 1 to ws-freq-invoice-xx
            end-if.
       * Check for dash
            if (invoice-dash = "-")         then
@@ -262,6 +514,7 @@
                write error-report-line     from
                    ws-invoice-dash-dislocated
                add 1                       to ws-error-count
+               add 1                       to ws-freq-dash-dislocated
            end-if.
       * Check if invoice number is numeric
            if (invoice-number is numeric) then
@@ -269,6 +522,8 @@
                write error-report-line     from
                    ws-invoice-number-is-non-num
                add 1                       to ws-error-count
+               add 1                       to
+                   ws-freq-invoice-non-numeric
            end-if
       * Check for number range
            if (invoice-number > 100000 and invoice-number <
@@ -277,15 +532,30 @@
                write error-report-line     from
                    ws-invalid-invoice-number
                add 1                       to ws-error-count
+               add 1                       to ws-freq-invoice-range
            end-if
-      * Check for 15 character SKU code
-           if (input-record-SKU-code = space) then
+      * Check the SKU code against the SKU master file
+           perform 320-validate-sku-code.
+           if not sku-found then
                add 1                       to ws-error-count
+               add 1                       to ws-freq-sku-code
                write error-report-line     from
                    ws-invalid-SKU-code
-           else
            end-if.
 
+      * Check the transaction date falls within the current business
+      * period (the current calendar month)
+           perform 345-check-business-period.
+           if not trans-date-in-period then
+               write error-report-line     from
+                   ws-trans-date-outside-period
+               add 1                       to ws-error-count
+               add 1                       to ws-freq-trans-date-period
+           end-if.
+
+      * Check for a duplicate invoice number for this store
+           perform 305-check-duplicate-invoice.
+
       * If errors are 0, then move record to the valid data file
            if (ws-error-count = 0) then
                add 1                       to ws-valid-record
@@ -302,9 +572,382 @@
 
            move zeroes                     to ws-error-count.
 
+      * Periodically checkpoint progress so a restart after an
+      * abend can skip records already processed.
+           divide ws-record-number by ws-checkpoint-interval
+               giving ws-ckpt-quotient
+               remainder ws-ckpt-remainder.
+           if (ws-record-number > 0) and (ws-ckpt-remainder = 0) then
+               perform 350-write-checkpoint
+           end-if.
+
+      * Check whether the rejection rate has crossed the threshold
+           perform 340-check-abort-threshold.
+
+           if not run-aborted then
       * Read next record from input file
-           read input-file
+               read input-file
+                   at end
+                       move 'y'            to ws-eof-flag
+               end-read
+           end-if.
+      *
+      * Duplicate Invoice Check
+      *
+       305-check-duplicate-invoice.
+           move 'n'                        to ws-duplicate-invoice-flag.
+
+           perform varying ws-invoice-hist-sub from 1 by 1
+               until ws-invoice-hist-sub > ws-invoice-hist-cnt
+                   if (input-record-stor-number =
+                       ws-hist-store(ws-invoice-hist-sub)) and
+                      (input-record-invoice-number =
+                       ws-hist-invoice(ws-invoice-hist-sub)) then
+                       move 'y'            to ws-duplicate-invoice-flag
+                   end-if
+           end-perform.
+
+           if duplicate-invoice-found then
+               add 1                       to ws-error-count
+               add 1                       to ws-freq-duplicate-invoice
+               write error-report-line     from
+                   ws-duplicate-invoice-number
+           end-if.
+
+      * Remember this invoice number/store for later records
+           if ws-invoice-hist-cnt < 999 then
+               add 1                       to ws-invoice-hist-cnt
+               move input-record-stor-number
+                   to ws-hist-store(ws-invoice-hist-cnt)
+               move input-record-invoice-number
+                   to ws-hist-invoice(ws-invoice-hist-cnt)
+           end-if.
+
+      *
+      * Load SKU Master File into working storage
+      *
+       050-load-sku-master.
+           open input sku-master-file.
+
+           read sku-master-file
                at end
-                   move 'y'                to ws-eof-flag.
+                   move 'y'                to ws-sku-eof-flag.
+
+           perform 055-load-sku-loop
+               until ws-sku-eof-flag = 'y'.
+
+           close sku-master-file.
+
+       055-load-sku-loop.
+           if ws-sku-tbl-cnt < 2000 then
+               add 1                       to ws-sku-tbl-cnt
+               move skm-sku-code
+                   to ws-sku-tbl-code(ws-sku-tbl-cnt)
+               move skm-status
+                   to ws-sku-tbl-status(ws-sku-tbl-cnt)
+           end-if.
+
+           read sku-master-file
+               at end
+                   move 'y'                to ws-sku-eof-flag.
+      *
+      * Load Store Master File into working storage
+      *
+       060-load-store-master.
+           open input store-master-file.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+
+           perform 065-load-store-loop
+               until ws-store-eof-flag = 'y'.
+
+           close store-master-file.
+
+       065-load-store-loop.
+           if ws-store-tbl-cnt < 20 then
+               add 1                       to ws-store-tbl-cnt
+               move stm-store-number
+                   to ws-store-tbl-number(ws-store-tbl-cnt)
+               move stm-tax-rate
+                   to ws-store-tbl-tax-rate(ws-store-tbl-cnt)
+           end-if.
+
+           read store-master-file
+               at end
+                   move 'y'                to ws-store-eof-flag.
+      *
+      * Validate SKU Code Against Master Table
+      *
+       320-validate-sku-code.
+           move 'n'                        to ws-sku-found-flag.
+
+           perform varying ws-sku-tbl-sub from 1 by 1
+               until ws-sku-tbl-sub > ws-sku-tbl-cnt
+                   if (input-record-SKU-code =
+                       ws-sku-tbl-code(ws-sku-tbl-sub)) and
+                      (ws-sku-tbl-status(ws-sku-tbl-sub) = "A") then
+                       move 'y'            to ws-sku-found-flag
+                   end-if
+           end-perform.
+      *
+      * Abort-The-Run Threshold Check
+      *
+       340-check-abort-threshold.
+           if ws-record-number > ws-min-sample-size then
+               compute ws-reject-rate rounded =
+                   (ws-invalid-record * 100) / ws-record-number
+               if ws-reject-rate > ws-reject-threshold-pct then
+                   move 'y'                to ws-abort-flag
+               end-if
+           end-if.
+      *
+      * Validate Store Number Against Master Table
+      *
+       330-validate-store-number.
+           move 'n'                        to ws-store-found-flag.
+
+           perform varying ws-store-tbl-sub from 1 by 1
+               until ws-store-tbl-sub > ws-store-tbl-cnt
+                   if (input-record-stor-number =
+                       ws-store-tbl-number(ws-store-tbl-sub)) then
+                       move 'y'            to ws-store-found-flag
+                   end-if
+           end-perform.
+      *
+      * Check The Transaction Date Against The Current Business
+      * Period (year and month must match today's)
+      *
+       345-check-business-period.
+           move 'n'                        to ws-trans-date-period-flag.
+           move input-record-trans-date    to ws-trans-date-work.
+
+           if (input-record-trans-date is numeric) and
+              (ws-trans-year = ws-cur-year) and
+              (ws-trans-month = ws-cur-month) then
+               move 'y'                    to ws-trans-date-period-flag
+           end-if.
+      *
+      * Abort The Run - Rejection Rate Too High
+      *
+       900-abort-run.
+           display "PROGRAM1 ABORT: rejection rate " ws-reject-rate
+               "% exceeds threshold of " ws-reject-threshold-pct
+               "% at record " ws-record-number
+               " - run terminated." upon console.
+
+           move ws-valid-record            to ws-prt-valid-records.
+           move ws-invalid-record          to ws-prt-invalid-records.
+           write error-report-line         from ws-data-tally-line.
+
+           move ws-reject-rate             to ws-abt-reject-rate.
+           move ws-reject-threshold-pct    to ws-abt-threshold.
+           write error-report-line         from ws-abort-message.
+
+           close input-file
+               error-report-file, invalid-data-file,
+               valid-data-file.
+
+      * Remove the partial ValidData.dat so downstream programs
+      * cannot mistake it for a completed run, and remove the
+      * restart checkpoint too - the next run is normally against a
+      * corrected input file and should start fresh, not skip
+      * records based on this aborted run's progress.
+           call "CBL_DELETE_FILE" using ws-delete-file-name.
+           call "CBL_DELETE_FILE" using ws-ckpt-delete-file-name.
+
+           move 16                         to return-code.
+      *
+      * Print A Summary Of How Often Each Error Type Occurred
+      *
+       360-print-error-summary.
+           write error-report-line         from ws-seperator.
+           write error-report-line         from ws-freq-heading.
+
+           move ws-invalid-transaction-code to ws-freq-description.
+           move ws-freq-transaction-code    to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-transac-not-numeric      to ws-freq-description.
+           move ws-freq-amount-not-numeric  to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invalid-payment-type     to ws-freq-description.
+           move ws-freq-payment-type        to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invlid-store-number      to ws-freq-description.
+           move ws-freq-store-number        to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-same-invoice-XX          to ws-freq-description.
+           move ws-freq-same-invoice-xx     to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invalid-invoice-XX       to ws-freq-description.
+           move ws-freq-invoice-xx          to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invoice-dash-dislocated  to ws-freq-description.
+           move ws-freq-dash-dislocated     to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invoice-number-is-non-num to ws-freq-description.
+           move ws-freq-invoice-non-numeric  to ws-freq-print-count.
+           write error-report-line           from ws-freq-line.
+
+           move ws-invalid-invoice-number   to ws-freq-description.
+           move ws-freq-invoice-range       to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-invalid-SKU-code         to ws-freq-description.
+           move ws-freq-sku-code            to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-duplicate-invoice-number to ws-freq-description.
+           move ws-freq-duplicate-invoice   to ws-freq-print-count.
+           write error-report-line          from ws-freq-line.
+
+           move ws-trans-date-outside-period to ws-freq-description.
+           move ws-freq-trans-date-period    to ws-freq-print-count.
+           write error-report-line           from ws-freq-line.
+      *
+      * Append This Run's Counts To The Shared Audit Trail
+      *
+       370-write-audit-trail.
+           move "PROGRAM1"                 to audit-program-name.
+           move ws-current-date            to audit-run-date.
+           move ws-current-time            to audit-run-time.
+           move ws-record-number           to audit-input-count.
+           move ws-valid-record            to audit-output-count-1.
+           move ws-invalid-record          to audit-output-count-2.
+           move zeroes                     to audit-output-count-3.
+
+      * The audit trail is shared across programs 1-4 and is opened
+      * in EXTEND mode so every run appends to it.  EXTEND requires
+      * the file to already exist, so on the very first run of the
+      * day create it empty first.
+           open extend audit-trail-file.
+           if ws-audit-file-status = "35" then
+               open output audit-trail-file
+               close audit-trail-file
+               open extend audit-trail-file
+           end-if.
+           write audit-trail-record.
+           close audit-trail-file.
+      *
+      * Check For A Restart Checkpoint From A Prior Abended Run
+      *
+       070-check-for-restart.
+           move 0                          to ws-restart-point.
+           open input checkpoint-file.
+
+           if ws-ckpt-file-status = "35" then
+      * No checkpoint file - this is a fresh run
+               continue
+           else
+               move 'n'                    to ws-ckpt-eof-flag
+               read checkpoint-file
+                   at end
+                       move 'y'            to ws-ckpt-eof-flag
+               end-read
+               perform 075-read-checkpoint-loop
+                   until ws-ckpt-eof-flag = 'y'
+               close checkpoint-file
+           end-if.
+
+       075-read-checkpoint-loop.
+           move ckpt-record-number         to ws-restart-point.
+           move ckpt-valid-count           to ws-valid-record.
+           move ckpt-invalid-count         to ws-invalid-record.
+           move ckpt-freq-transaction-code
+               to ws-freq-transaction-code.
+           move ckpt-freq-amount-not-numeric
+               to ws-freq-amount-not-numeric.
+           move ckpt-freq-payment-type     to ws-freq-payment-type.
+           move ckpt-freq-store-number     to ws-freq-store-number.
+           move ckpt-freq-same-invoice-xx
+               to ws-freq-same-invoice-xx.
+           move ckpt-freq-invoice-xx       to ws-freq-invoice-xx.
+           move ckpt-freq-dash-dislocated
+               to ws-freq-dash-dislocated.
+           move ckpt-freq-invoice-non-numeric
+               to ws-freq-invoice-non-numeric.
+           move ckpt-freq-invoice-range    to ws-freq-invoice-range.
+           move ckpt-freq-sku-code         to ws-freq-sku-code.
+           move ckpt-freq-duplicate-invoice
+               to ws-freq-duplicate-invoice.
+           move ckpt-freq-trans-date-period
+               to ws-freq-trans-date-period.
+
+           read checkpoint-file
+               at end
+                   move 'y'                to ws-ckpt-eof-flag.
+      *
+      * Skip Records Already Processed By The Prior Run
+      *
+       080-skip-processed-records.
+           perform varying ws-skip-count from 1 by 1
+               until ws-skip-count > ws-restart-point
+                   read input-file
+                       at end
+                           move 'y'        to ws-eof-flag
+                       not at end
+                           perform 082-remember-skipped-invoice
+                   end-read
+           end-perform.
+
+           move ws-restart-point           to ws-record-number.
+      *
+      * Remember A Skipped Record's Invoice Number So The Duplicate
+      * Check Still Catches A Copy That Falls After The Restart Point
+      *
+       082-remember-skipped-invoice.
+           if ws-invoice-hist-cnt < 999 then
+               add 1                       to ws-invoice-hist-cnt
+               move input-record-stor-number
+                   to ws-hist-store(ws-invoice-hist-cnt)
+               move input-record-invoice-number
+                   to ws-hist-invoice(ws-invoice-hist-cnt)
+           end-if.
+      *
+      * Write A Restart Checkpoint
+      *
+       350-write-checkpoint.
+      * EXTEND requires the file to already exist, and it never does
+      * -- a clean run and an abort both delete it -- so create it
+      * empty first, the same fallback 370-write-audit-trail uses for
+      * the shared audit trail's own first-run-of-the-day case.
+           open extend checkpoint-file.
+           if ws-ckpt-file-status = "35" then
+               open output checkpoint-file
+               close checkpoint-file
+               open extend checkpoint-file
+           end-if.
+           move ws-record-number           to ckpt-record-number.
+           move ws-valid-record            to ckpt-valid-count.
+           move ws-invalid-record          to ckpt-invalid-count.
+           move ws-freq-transaction-code
+               to ckpt-freq-transaction-code.
+           move ws-freq-amount-not-numeric
+               to ckpt-freq-amount-not-numeric.
+           move ws-freq-payment-type       to ckpt-freq-payment-type.
+           move ws-freq-store-number       to ckpt-freq-store-number.
+           move ws-freq-same-invoice-xx
+               to ckpt-freq-same-invoice-xx.
+           move ws-freq-invoice-xx         to ckpt-freq-invoice-xx.
+           move ws-freq-dash-dislocated
+               to ckpt-freq-dash-dislocated.
+           move ws-freq-invoice-non-numeric
+               to ckpt-freq-invoice-non-numeric.
+           move ws-freq-invoice-range      to ckpt-freq-invoice-range.
+           move ws-freq-sku-code           to ckpt-freq-sku-code.
+           move ws-freq-duplicate-invoice
+               to ckpt-freq-duplicate-invoice.
+           move ws-freq-trans-date-period
+               to ckpt-freq-trans-date-period.
+           write checkpoint-record.
+           close checkpoint-file.
 
        end program program1.
\ No newline at end of file
